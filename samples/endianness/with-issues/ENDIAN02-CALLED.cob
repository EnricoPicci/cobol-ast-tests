@@ -19,10 +19,29 @@
        PROGRAM-ID. ENDIAN02-CALLED.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Audit trail of every invocation — see CPY-ORDAUDIT.cpy.
+      *> Opened EXTEND and closed again on every call so each
+      *> invocation's record is durably appended regardless of which
+      *> caller (or address space) invoked this module.
+           SELECT ORDAUDIT-FILE ASSIGN TO "ORDAUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ORDAUDIT-FILE.
+       01  ORDAUDIT-LINE              PIC X(82).
+
        WORKING-STORAGE SECTION.
 
+       01  WS-AUDIT-STATUS            PIC XX.
+      *> Audit record fields — shared layout with SAFE02-CALLED and
+      *> ORDRECON.cob (the nightly reconciliation report).
+           COPY CPY-ORDAUDIT.
+       01  WS-QUANTITY-ON-ENTRY       PIC S9(9) COMP.
+
       *> BUG: Using SQLCA instead of SQLCA5.
       *> SQLCA declares SQLCODE as COMP (big-endian under
       *> BINARY(BE)), but Oracle writes SQLCODE as native
@@ -39,21 +58,92 @@
       *> host variable below. Oracle will write the result as
       *> native little-endian bytes, but COBOL will read them as
       *> big-endian (BINARY(BE)) — the returned quantity is wrong.
-       01  WS-QUANTITY         PIC S9(9) COMP.
+      *> Pulled from CPY-ORDERS with USAGE COMP (not COMP-5) so the
+      *> bug stays visible: WS-ORDER-ID comes along unused because
+      *> this buggy version passes LS-ORDER-ID straight into the SQL
+      *> WHERE clause (see below) instead of using a dedicated,
+      *> correctly-typed host variable.
+           COPY CPY-ORDERS REPLACING ==:PFX:== BY ==WS==
+                                     ==:USAGE:== BY ==COMP==.
+
+      *> BUG: the cursor this module opens (see LOOKUP-ORDER) fetches
+      *> into WS-QUANTITY above and uses LS-ORDER-ID directly in the
+      *> WHERE clause — same endianness bug as the single-row SELECT
+      *> it replaces, just repeated once per line item.
+           EXEC SQL
+               DECLARE ORDER-LINES-CURSOR CURSOR FOR
+                   SELECT QUANTITY
+                   FROM ORDERS
+                   WHERE ORDER_ID = :LS-ORDER-ID
+           END-EXEC.
+
+      *> Business return codes — RC-INVALID-INPUT is the same code
+      *> SAFE02-CALLED.cob uses for the identical check, so both
+      *> CALLED modules agree on what "bad input" looks like to a
+      *> caller instead of each inventing its own value.
+           COPY CPY-RETCODES.
+
+      *> Set when the cursor still had rows left after
+      *> LS-LINE-QTY-TABLE's 50-entry capacity was reached — see
+      *> FETCH-ORDER-LINES.
+       01  WS-LINE-OVERFLOW-SW   PIC X VALUE "N".
+           88  WS-LINE-OVERFLOW  VALUE "Y".
+
+       01  WS-VALID-INPUT-SW   PIC X VALUE "Y".
+           88  WS-VALID-INPUT  VALUE "Y".
 
        LINKAGE SECTION.
       *> Parameters received from the caller as COMP (big-endian).
-       01  LS-ORDER-ID         PIC S9(9) COMP.
-       01  LS-QUANTITY         PIC S9(9) COMP.
+           COPY CPY-ORDERS REPLACING ==:PFX:== BY ==LS==
+                                     ==:USAGE:== BY ==COMP==.
        01  LS-RETURN-CODE      PIC S9(4) COMP.
 
+      *> Every line item (ORDERS row) found for this order — see
+      *> SAFE02-CALLED.cob for the correct-pattern counterpart.
+       01  LS-LINE-COUNT       PIC 9(4) COMP.
+       01  LS-LINE-QTY-TABLE.
+           05  LS-LINE-QTY     PIC S9(9) COMP
+                                OCCURS 1 TO 50 TIMES
+                                DEPENDING ON LS-LINE-COUNT.
+
+      *> Tags this call with the originating MQ message or batch
+      *> step, echoed straight into AUD-CORRELATION-ID below so a
+      *> specific order can be grepped across MQ, COBOL, and Oracle
+      *> logs by one ID.
+       01  LS-CORRELATION-ID   PIC X(20).
+
        PROCEDURE DIVISION USING
            LS-ORDER-ID
            LS-QUANTITY
-           LS-RETURN-CODE.
+           LS-RETURN-CODE
+           LS-LINE-COUNT
+           LS-LINE-QTY-TABLE
+           LS-CORRELATION-ID.
 
        MAIN-PARA.
+           MOVE LS-QUANTITY TO WS-QUANTITY-ON-ENTRY
+           PERFORM VALIDATE-INPUT
+           IF WS-VALID-INPUT
+               PERFORM LOOKUP-ORDER
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD
+
+           GOBACK.
+
+      *> Reject obviously bad input before Oracle is ever touched —
+      *> a non-positive ORDER-ID cannot be a real order and should
+      *> not burn a DB round trip or be mistaken for an Oracle-side
+      *> error further down.
+       VALIDATE-INPUT.
+           IF LS-ORDER-ID <= 0
+               MOVE "N" TO WS-VALID-INPUT-SW
+               MOVE 0 TO LS-QUANTITY
+               MOVE RC-INVALID-INPUT TO LS-RETURN-CODE
+           ELSE
+               MOVE "Y" TO WS-VALID-INPUT-SW
+           END-IF.
 
+       LOOKUP-ORDER.
       *> ============================================================
       *> BUG: Using LS-ORDER-ID directly as an Oracle host variable.
       *>
@@ -67,25 +157,64 @@
       *> No error is raised. The query simply returns the wrong
       *> row (or no row at all).
       *> ============================================================
-           EXEC SQL
-               SELECT QUANTITY
-               INTO :WS-QUANTITY
-               FROM ORDERS
-               WHERE ORDER_ID = :LS-ORDER-ID
-           END-EXEC
+           PERFORM EXECUTE-ORDER-QUERY
 
       *> BUG: SQLCODE check is broken because SQLCA uses COMP.
       *> Oracle wrote SQLCODE in little-endian, but COBOL reads
       *> it as big-endian. The value is garbled.
-           IF SQLCODE = 0
-               MOVE WS-QUANTITY TO LS-QUANTITY
-               MOVE 0 TO LS-RETURN-CODE
+           IF LS-LINE-COUNT > 0
+               MOVE LS-LINE-QTY (1) TO LS-QUANTITY
+               IF WS-LINE-OVERFLOW
+                   MOVE 0 TO LS-QUANTITY
+                   MOVE RC-LINE-ITEMS-TRUNCATED TO LS-RETURN-CODE
+               ELSE
+                   MOVE 0 TO LS-RETURN-CODE
+               END-IF
            ELSE
                MOVE 0 TO LS-QUANTITY
                MOVE SQLCODE TO LS-RETURN-CODE
-           END-IF
+           END-IF.
 
-           GOBACK.
+      *> Opens the cursor declared above and drains every row it
+      *> returns into LS-LINE-QTY-TABLE — same bug as before, just
+      *> repeated once per FETCH instead of once per call.
+       EXECUTE-ORDER-QUERY.
+           MOVE 0 TO LS-LINE-COUNT
+           MOVE "N" TO WS-LINE-OVERFLOW-SW
+           EXEC SQL
+               OPEN ORDER-LINES-CURSOR
+           END-EXEC
+           IF SQLCODE = 0
+               PERFORM FETCH-ORDER-LINES
+               EXEC SQL
+                   CLOSE ORDER-LINES-CURSOR
+               END-EXEC
+           END-IF.
+
+      *> Keeps fetching past LS-LINE-QTY-TABLE's 50-entry capacity
+      *> (OCCURS 1 TO 50) rather than stopping as soon as it fills, so
+      *> a 51st row actually has to be fetched and come back
+      *> SQLCODE = 0 before WS-LINE-OVERFLOW is set — an order with
+      *> exactly 50 lines must not be flagged. An order with more than
+      *> 50 line items is flagged via WS-LINE-OVERFLOW rather than
+      *> overflowing the table into whatever follows it in the
+      *> caller's WORKING-STORAGE.
+       FETCH-ORDER-LINES.
+           PERFORM FETCH-ONE-ORDER-LINE UNTIL SQLCODE NOT = 0.
+
+       FETCH-ONE-ORDER-LINE.
+           EXEC SQL
+               FETCH ORDER-LINES-CURSOR
+               INTO :WS-QUANTITY
+           END-EXEC
+           IF SQLCODE = 0
+               IF LS-LINE-COUNT < 50
+                   ADD 1 TO LS-LINE-COUNT
+                   MOVE WS-QUANTITY TO LS-LINE-QTY (LS-LINE-COUNT)
+               ELSE
+                   SET WS-LINE-OVERFLOW TO TRUE
+               END-IF
+           END-IF.
 
       *> ============================================================
       *> CORRECT FIX (commented out) — see SAFE02-CALLED.cob for
@@ -105,3 +234,38 @@
       *> The MOVE between COMP and COMP-5 triggers automatic
       *> byte-order conversion by the compiler.
       *> ============================================================
+
+      *> Append one audit record for this invocation. This is the
+      *> only durable trace of an order lookup — the two DISPLAY
+      *> lines in ENDIAN02-CALLER's MAIN-PARA don't run at all when
+      *> this module is invoked from anything else (e.g. ORDCMPR.cob).
+       WRITE-AUDIT-RECORD.
+           MOVE LS-ORDER-ID TO AUD-ORDER-ID
+           MOVE WS-QUANTITY-ON-ENTRY TO AUD-QUANTITY-IN
+           MOVE LS-QUANTITY TO AUD-QUANTITY-OUT
+           MOVE LS-RETURN-CODE TO AUD-RETURN-CODE
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE LS-CORRELATION-ID TO AUD-CORRELATION-ID
+
+           MOVE SPACES TO ORDAUDIT-LINE
+           STRING AUD-ORDER-ID        DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  AUD-QUANTITY-IN     DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  AUD-QUANTITY-OUT    DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  AUD-RETURN-CODE     DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  AUD-TIMESTAMP       DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  AUD-CORRELATION-ID  DELIMITED BY SIZE
+               INTO ORDAUDIT-LINE
+           END-STRING
+
+           OPEN EXTEND ORDAUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+      *> File doesn't exist yet on the first-ever call — create it.
+               OPEN OUTPUT ORDAUDIT-FILE
+           END-IF
+           WRITE ORDAUDIT-LINE
+           CLOSE ORDAUDIT-FILE.
