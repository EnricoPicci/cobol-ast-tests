@@ -4,9 +4,10 @@
       *
       * PURPOSE:
       *   This is the CALLER in a two-module example showing the
-      *   Oracle host variable endianness bug. It simulates a
-      *   program that receives data (e.g., from MQ) and passes
-      *   it to a sub-program that queries Oracle.
+      *   Oracle host variable endianness bug. It is the real front
+      *   door for order lookups: it MQGETs the next order ID off the
+      *   incoming-orders queue and passes it to a sub-program that
+      *   queries Oracle.
       *
       *   The caller defines parameters as COMP (big-endian under
       *   BINARY(BE)), which is correct for MQ and inter-module
@@ -24,6 +25,56 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
+      *> MQI handles and structures for the incoming-orders queue.
+      *> Kept local to this program rather than a shared copybook
+      *> since it is the only module in this suite that talks to MQ
+      *> directly — everything downstream receives WS-ORDER-ID as a
+      *> plain CALL parameter.
+       01  MQ-QMGR-NAME           PIC X(48) VALUE SPACES.
+       01  MQ-HCONN               PIC S9(9) COMP-5 VALUE 0.
+       01  MQ-HOBJ                PIC S9(9) COMP-5 VALUE 0.
+      *> MQOO_INPUT_AS_Q_DEF (1) + MQOO_FAIL_IF_QUIESCING (8192) —
+      *> a plain MQOO_FAIL_IF_QUIESCING with no input-access flag
+      *> OR'd in fails MQOPEN with an options error against a real
+      *> queue manager.
+       01  MQ-OPEN-OPTIONS        PIC S9(9) COMP-5 VALUE 8193.
+       01  MQ-CLOSE-OPTIONS       PIC S9(9) COMP-5 VALUE 0.
+       01  MQ-COMPCODE            PIC S9(9) COMP-5 VALUE 0.
+       01  MQ-REASON              PIC S9(9) COMP-5 VALUE 0.
+           88  MQ-OK              VALUE 0.
+
+      *> MQ-COMPCODE/MQ-REASON are shared by every MQI call in this
+      *> program, so by the time MAIN-PARA checks them again after
+      *> MQ-CLOSE-AND-DISCONNECT, they hold MQCLOSE/MQDISC's outcome,
+      *> not MQGET's — a failed GET would be masked by a successful
+      *> close. Captured right after MQ-RECEIVE-ORDER so MAIN-PARA can
+      *> still tell, and report, what the GET itself returned.
+       01  WS-GET-COMPCODE        PIC S9(9) COMP-5 VALUE 0.
+       01  WS-GET-REASON          PIC S9(9) COMP-5 VALUE 0.
+           88  WS-GET-OK          VALUE 0.
+
+       01  MQ-OBJECT-DESC.
+           05  MQOD-OBJECT-NAME      PIC X(48)
+                                      VALUE "INCOMING.ORDERS".
+           05  MQOD-OBJECT-Q-MGR-NAME PIC X(48) VALUE SPACES.
+
+       01  MQ-MSG-DESC.
+           05  MQMD-FORMAT           PIC X(8) VALUE "MQSTR".
+
+      *> MQGMO_WAIT (16) — without it MQGET defaults to MQGMO_NO_WAIT
+      *> and returns MQRC_NO_MSG_AVAILABLE immediately, ignoring
+      *> MQGMO-WAIT-INTERVAL below.
+       01  MQ-GET-MSG-OPTS.
+           05  MQGMO-OPTIONS         PIC S9(9) COMP-5 VALUE 16.
+           05  MQGMO-WAIT-INTERVAL   PIC S9(9) COMP-5 VALUE 5000.
+
+      *> Message body is the order ID as a zoned-decimal string —
+      *> MOVEing it straight into WS-ORDER-ID below converts it to
+      *> binary the same way any DISPLAY-to-COMP MOVE would.
+       01  MQ-BUFFER               PIC 9(9).
+       01  MQ-BUFFER-LEN            PIC S9(9) COMP-5 VALUE 9.
+       01  MQ-DATA-LEN              PIC S9(9) COMP-5 VALUE 0.
+
       *> Parameters to pass to the Oracle sub-program.
       *> These are COMP (big-endian under BINARY(BE)), which is
       *> correct for data received from MQ or shared with AIX.
@@ -35,28 +86,130 @@
       *> Return code from the called module.
        01  WS-RETURN-CODE      PIC S9(4) COMP.
 
+      *> Receives every line item (ORDERS row) found for the order —
+      *> see ENDIAN02-CALLED.cob's LOOKUP-ORDER for the cursor loop
+      *> that fills this in.
+       01  WS-LINE-COUNT       PIC 9(4) COMP.
+       01  WS-LINE-QTY-TABLE.
+           05  WS-LINE-QTY     PIC S9(9) COMP
+                                OCCURS 1 TO 50 TIMES
+                                DEPENDING ON WS-LINE-COUNT.
+
+      *> Tags this call for cross-system tracing — derived from the
+      *> MQ message ID so the same value can be grepped across MQ,
+      *> COBOL, and Oracle logs for this order.
+       01  WS-CORRELATION-ID   PIC X(20).
+       01  WS-CORR-ORDER-ID    PIC 9(9).
+
        PROCEDURE DIVISION.
        MAIN-PARA.
+      *> Refuse to run at all if this build's BINARY option doesn't
+      *> match the box it's actually on — see PLATCHK.cob. PLATCHK
+      *> does STOP RUN itself on a mismatch, so no return code check
+      *> is needed here.
+           CALL "PLATCHK"
 
-      *> Simulate receiving an order ID from MQ.
-      *> Using an asymmetric value that exposes byte-order bugs.
-           MOVE 12345 TO WS-ORDER-ID
            MOVE ZEROS TO WS-QUANTITY
            MOVE ZEROS TO WS-RETURN-CODE
+           MOVE 0 TO WS-LINE-COUNT
 
-           DISPLAY "Calling ENDIAN02-CALLED with ORDER-ID: "
-               WS-ORDER-ID
+           PERFORM MQ-CONNECT-AND-OPEN
+           IF MQ-OK
+               PERFORM MQ-RECEIVE-ORDER
+               MOVE MQ-COMPCODE TO WS-GET-COMPCODE
+               MOVE MQ-REASON TO WS-GET-REASON
+               PERFORM MQ-CLOSE-AND-DISCONNECT
+           END-IF
+
+           IF MQ-OK AND WS-GET-OK
+               DISPLAY "Calling ENDIAN02-CALLED with ORDER-ID: "
+                   WS-ORDER-ID
+
+      *> Derived from the order ID we just got off the queue — lets
+      *> this order's lookup be grepped across MQ, COBOL, and Oracle
+      *> logs by one ID.
+               MOVE WS-ORDER-ID TO WS-CORR-ORDER-ID
+               MOVE SPACES TO WS-CORRELATION-ID
+               STRING "ENDIAN02-"  DELIMITED BY SIZE
+                      WS-CORR-ORDER-ID DELIMITED BY SIZE
+                   INTO WS-CORRELATION-ID
+               END-STRING
 
       *> CALL the Oracle-facing sub-program.
       *> The parameters are passed BY REFERENCE (default), so the
       *> called program sees the same memory — including the
       *> big-endian byte layout of COMP fields.
-           CALL "ENDIAN02-CALLED" USING
-               WS-ORDER-ID
-               WS-QUANTITY
-               WS-RETURN-CODE
+               CALL "ENDIAN02-CALLED" USING
+                   WS-ORDER-ID
+                   WS-QUANTITY
+                   WS-RETURN-CODE
+                   WS-LINE-COUNT
+                   WS-LINE-QTY-TABLE
+                   WS-CORRELATION-ID
 
-           DISPLAY "Returned QUANTITY: " WS-QUANTITY
-           DISPLAY "Returned RC:      " WS-RETURN-CODE
+               DISPLAY "Returned QUANTITY: " WS-QUANTITY
+               DISPLAY "Returned RC:      " WS-RETURN-CODE
+               DISPLAY "Line items:       " WS-LINE-COUNT
+           ELSE
+               IF MQ-OK
+                   DISPLAY "MQ error — COMPCODE: " WS-GET-COMPCODE
+                       " REASON: " WS-GET-REASON
+               ELSE
+                   DISPLAY "MQ error — COMPCODE: " MQ-COMPCODE
+                       " REASON: " MQ-REASON
+               END-IF
+           END-IF
 
            STOP RUN.
+
+      *> Connect to the default queue manager and open the
+      *> incoming-orders queue for input.
+       MQ-CONNECT-AND-OPEN.
+           CALL "MQCONN" USING
+               MQ-QMGR-NAME
+               MQ-HCONN
+               MQ-COMPCODE
+               MQ-REASON
+
+           IF MQ-OK
+               CALL "MQOPEN" USING
+                   MQ-HCONN
+                   MQ-OBJECT-DESC
+                   MQ-OPEN-OPTIONS
+                   MQ-HOBJ
+                   MQ-COMPCODE
+                   MQ-REASON
+           END-IF.
+
+      *> Get the next order ID off the queue. The message body is a
+      *> zoned-decimal order ID; MOVEing MQ-BUFFER into WS-ORDER-ID
+      *> converts it from DISPLAY to COMP the same way any other
+      *> numeric MOVE would.
+       MQ-RECEIVE-ORDER.
+           CALL "MQGET" USING
+               MQ-HCONN
+               MQ-HOBJ
+               MQ-MSG-DESC
+               MQ-GET-MSG-OPTS
+               MQ-BUFFER-LEN
+               MQ-BUFFER
+               MQ-DATA-LEN
+               MQ-COMPCODE
+               MQ-REASON
+
+           IF MQ-OK
+               MOVE MQ-BUFFER TO WS-ORDER-ID
+           END-IF.
+
+       MQ-CLOSE-AND-DISCONNECT.
+           CALL "MQCLOSE" USING
+               MQ-HCONN
+               MQ-HOBJ
+               MQ-CLOSE-OPTIONS
+               MQ-COMPCODE
+               MQ-REASON
+
+           CALL "MQDISC" USING
+               MQ-HCONN
+               MQ-COMPCODE
+               MQ-REASON.
