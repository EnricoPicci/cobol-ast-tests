@@ -24,18 +24,39 @@
        PROGRAM-ID. ENDIAN01.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Durable, hex-formatted copy of the byte values below, so a
+      *> migration sign-off run can keep this as a file artifact
+      *> instead of someone capturing console output by hand.
+           SELECT BYTE-REPORT-FILE ASSIGN TO "ENDIAN01.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  BYTE-REPORT-FILE.
+       01  BYTE-REPORT-LINE       PIC X(80).
+
        WORKING-STORAGE SECTION.
 
+       01  WS-REPORT-STATUS       PIC XX.
+
+      *> Detected from WS-ORDER-ID's own bytes at run time — see
+      *> DETECT-BINARY-OPTION. Same technique PLATCHK.cob uses to
+      *> tell a BINARY(BE) build from a BINARY(NATIVE) one without
+      *> a compiler intrinsic.
+       01  WS-DETECTED-BINARY     PIC X(10) VALUE SPACES.
+
       *> --- REDEFINES HAZARD ---
-      *> WS-ORDER-ID is a 4-byte binary integer (COMP).
-      *> Under BINARY(BE), it stores 12345 as: 00 00 30 39
-      *> Under BINARY(NATIVE), it stores:      39 30 00 00
+      *> WS-ORDER-ID is a 4-byte binary integer (COMP), loaded from
+      *> the edge-case table below on each pass through the loop.
+      *> Under BINARY(BE), 12345 stores as:     00 00 30 39
+      *> Under BINARY(NATIVE), it stores:       39 30 00 00
       *> The REDEFINES accesses raw bytes — their meaning depends
       *> on the byte order, so byte extraction breaks if the
       *> endianness assumption is wrong.
-       01  WS-ORDER-ID        PIC S9(9) COMP VALUE 12345.
+       01  WS-ORDER-ID        PIC S9(9) COMP.
        01  WS-ORDER-BYTES     REDEFINES WS-ORDER-ID.
            05  WS-BYTE-1      PIC X(1).
            05  WS-BYTE-2      PIC X(1).
@@ -43,18 +64,17 @@
            05  WS-BYTE-4      PIC X(1).
 
       *> --- COMP vs COMP-5 DIVERGENCE ---
-      *> Both fields hold the same value (70000 = 0x00011170).
-      *> On AIX, both are big-endian — identical byte layout.
-      *> On Linux with BINARY(BE):
-      *>   WS-COMP-VAL  (COMP)   → big-endian:    00 01 11 70
-      *>   WS-COMP5-VAL (COMP-5) → little-endian:  70 11 01 00
+      *> Both fields hold the same edge-case value. On AIX, both are
+      *> big-endian — identical byte layout. On Linux with BINARY(BE):
+      *>   WS-COMP-VAL  (COMP)   → big-endian byte order
+      *>   WS-COMP5-VAL (COMP-5) → little-endian byte order
       *> Any code that assumes identical byte layout between
       *> COMP and COMP-5 (e.g., comparing via REDEFINES,
       *> writing both to the same MQ message) will see different
       *> bytes for the same numeric value.
 
       *> COMP field and its REDEFINES (must be contiguous).
-       01  WS-COMP-VAL        PIC S9(9) COMP VALUE 70000.
+       01  WS-COMP-VAL        PIC S9(9) COMP.
        01  WS-COMP-BYTES      REDEFINES WS-COMP-VAL.
            05  WS-CB-1        PIC X(1).
            05  WS-CB-2        PIC X(1).
@@ -62,30 +82,131 @@
            05  WS-CB-4        PIC X(1).
 
       *> COMP-5 field and its REDEFINES (must be contiguous).
-       01  WS-COMP5-VAL       PIC S9(9) COMP-5 VALUE 70000.
+       01  WS-COMP5-VAL       PIC S9(9) COMP-5.
        01  WS-COMP5-BYTES     REDEFINES WS-COMP5-VAL.
            05  WS-C5B-1       PIC X(1).
            05  WS-C5B-2       PIC X(1).
            05  WS-C5B-3       PIC X(1).
            05  WS-C5B-4       PIC X(1).
 
+      *> --- EDGE-CASE VALUE TABLE ---
+      *> The two fixed values above (12345, 70000) never exercised
+      *> zero, negative numbers, the PIC S9(9) boundary, or a value
+      *> whose byte-swapped form still looks like a plausible order
+      *> ID instead of an obvious garbage number — exactly the kind
+      *> of value that has slipped past a human eyeballing DISPLAY
+      *> output on a real migration. MAIN-PARA loops WS-ORDER-ID,
+      *> WS-COMP-VAL, and WS-COMP5-VAL through every entry here.
+       01  WS-EDGE-CASE-LITERALS.
+           05  FILLER             PIC S9(9) COMP VALUE 0.
+           05  FILLER             PIC S9(9) COMP VALUE -12345.
+           05  FILLER             PIC S9(9) COMP VALUE 999999999.
+           05  FILLER             PIC S9(9) COMP VALUE -999999999.
+           05  FILLER             PIC S9(9) COMP VALUE 16909060.
+       01  WS-EDGE-CASE-TABLE REDEFINES WS-EDGE-CASE-LITERALS.
+           05  WS-EDGE-CASE-VALUE PIC S9(9) COMP OCCURS 5 TIMES.
+
+       01  WS-EDGE-CASE-LABEL-LITERALS.
+           05  FILLER             PIC X(14) VALUE "ZERO".
+           05  FILLER             PIC X(14) VALUE "NEGATIVE".
+           05  FILLER             PIC X(14) VALUE "MAX-BOUNDARY".
+           05  FILLER             PIC X(14) VALUE "MIN-BOUNDARY".
+           05  FILLER             PIC X(14) VALUE "PLAUSIBLE-SWAP".
+       01  WS-EDGE-CASE-LABEL-TABLE
+               REDEFINES WS-EDGE-CASE-LABEL-LITERALS.
+           05  WS-EDGE-CASE-LABEL PIC X(14) OCCURS 5 TIMES.
+
+       01  WS-EDGE-CASE-COUNT     PIC 9(2) VALUE 5.
+       01  WS-EDGE-IDX            PIC 9(2) COMP.
+
+      *> Fixed probe value used only to detect which BINARY option
+      *> this build was compiled with — kept separate from the
+      *> edge-case table above because the detection trick (byte 1
+      *> zero vs byte 4 zero) needs an asymmetric, always-the-same
+      *> value to stay reliable; table entries like zero or a
+      *> negative number wouldn't work for this.
+       01  WS-DETECT-VAL          PIC S9(9) COMP VALUE 12345.
+       01  WS-DETECT-BYTES        REDEFINES WS-DETECT-VAL.
+           05  WS-DETECT-BYTE-1   PIC X(1).
+           05  WS-DETECT-BYTE-2   PIC X(1).
+           05  WS-DETECT-BYTE-3   PIC X(1).
+           05  WS-DETECT-BYTE-4   PIC X(1).
+
+      *> --- COMP-1 FLOATING-POINT HAZARD ---
+      *> WS-UNIT-PRICE is a 4-byte IEEE-754 single-precision float.
+      *> Floating-point fields carry the same endianness hazard as
+      *> integer COMP fields — the 4 bytes are simply reordered
+      *> under BINARY(NATIVE) vs BINARY(BE), same as WS-ORDER-ID
+      *> above, except here the bytes also encode a sign, exponent,
+      *> and mantissa instead of a plain two's-complement integer.
+      *> This bit us on the last AIX migration: price fields carried
+      *> as COMP-1 across MQ arrived as garbage on the little-endian
+      *> side.
+       01  WS-UNIT-PRICE      COMP-1 VALUE 19.99.
+       01  WS-UNIT-PRICE-BYTES REDEFINES WS-UNIT-PRICE.
+           05  WS-UP-BYTE-1   PIC X(1).
+           05  WS-UP-BYTE-2   PIC X(1).
+           05  WS-UP-BYTE-3   PIC X(1).
+           05  WS-UP-BYTE-4   PIC X(1).
+
        PROCEDURE DIVISION.
        MAIN-PARA.
+           OPEN OUTPUT BYTE-REPORT-FILE
+
+           PERFORM DETECT-BINARY-OPTION
+           DISPLAY "Detected BINARY option: " WS-DETECTED-BINARY
+
+           PERFORM VARYING WS-EDGE-IDX FROM 1 BY 1
+                   UNTIL WS-EDGE-IDX > WS-EDGE-CASE-COUNT
+               PERFORM RUN-ONE-EDGE-CASE
+           END-PERFORM
+
+      *> --- Show the COMP-1 floating-point hazard ---
+      *> Same hazard as the REDEFINES section above, just on a
+      *> 4-byte float instead of a 4-byte integer: under
+      *> BINARY(NATIVE) the byte order is reversed compared to
+      *> BINARY(BE)/AIX, so anything that inspects these bytes
+      *> directly (or ships them to an AIX consumer as-is) sees a
+      *> different value depending on the compile option.
+           DISPLAY " "
+           DISPLAY "=== COMP-1 FLOATING-POINT HAZARD ==="
+           DISPLAY "UNIT-PRICE numeric value: " WS-UNIT-PRICE
+           DISPLAY "Byte 1: " WS-UP-BYTE-1
+           DISPLAY "Byte 2: " WS-UP-BYTE-2
+           DISPLAY "Byte 3: " WS-UP-BYTE-3
+           DISPLAY "Byte 4: " WS-UP-BYTE-4
+
+           PERFORM WRITE-UNIT-PRICE-REPORT-LINE
+
+           CLOSE BYTE-REPORT-FILE
+
+           STOP RUN.
+
+      *> Runs the REDEFINES-hazard display, COMP/COMP-5 divergence
+      *> display, PASS/FAIL byte check, and report line for a single
+      *> edge-case table entry.
+       RUN-ONE-EDGE-CASE.
+           MOVE WS-EDGE-CASE-VALUE (WS-EDGE-IDX) TO WS-ORDER-ID
+           MOVE WS-EDGE-CASE-VALUE (WS-EDGE-IDX) TO WS-COMP-VAL
+           MOVE WS-EDGE-CASE-VALUE (WS-EDGE-IDX) TO WS-COMP5-VAL
+
+           DISPLAY " "
+           DISPLAY "=== EDGE CASE: "
+               WS-EDGE-CASE-LABEL (WS-EDGE-IDX) " ==="
 
       *> --- Show the REDEFINES hazard ---
-      *> On AIX (or Linux with BINARY(BE)):
-      *>   Byte 3 = 0x30, Byte 4 = 0x39
-      *> On Linux with BINARY(NATIVE):
-      *>   Byte 1 = 0x39, Byte 2 = 0x30  (reversed!)
-      *> Code that checks WS-BYTE-3 expecting 0x30 will get
-      *> 0x00 under BINARY(NATIVE) — silent logic error.
+      *> On AIX (or Linux with BINARY(BE)) the high-order byte of a
+      *> positive value is zero; on Linux with BINARY(NATIVE) the
+      *> byte positions are reversed. Code that checks a specific
+      *> byte position for a specific value will see something
+      *> different depending on the compile option — a silent logic
+      *> error.
       *>
-      *> NOTE: The DISPLAYed bytes are raw binary values (e.g.,
-      *> 0x00, 0x30) which are non-printable characters. In
-      *> real code, the hazard is in IF/EVALUATE tests on these
-      *> bytes, not in DISPLAY. We show DISPLAY here to
-      *> illustrate that the byte positions change.
-           DISPLAY "=== REDEFINES HAZARD ==="
+      *> NOTE: The DISPLAYed bytes are raw binary values, some of
+      *> which are non-printable characters. In real code, the
+      *> hazard is in IF/EVALUATE tests on these bytes, not in
+      *> DISPLAY. We show DISPLAY here to illustrate that the byte
+      *> positions change.
            DISPLAY "ORDER-ID numeric value: " WS-ORDER-ID
            DISPLAY "Byte 1: " WS-BYTE-1
            DISPLAY "Byte 2: " WS-BYTE-2
@@ -93,13 +214,11 @@
            DISPLAY "Byte 4: " WS-BYTE-4
 
       *> --- Show COMP vs COMP-5 byte divergence ---
-      *> Both variables hold 70000, but on Linux with BINARY(BE)
-      *> their raw bytes are in opposite order.
-      *> The numeric DISPLAYs below show both fields produce
-      *> the same value (70000), while a byte-level comparison
-      *> (e.g., via REDEFINES) would show different layouts.
-           DISPLAY " "
-           DISPLAY "=== COMP vs COMP-5 DIVERGENCE ==="
+      *> Both variables hold the same edge-case value, but on Linux
+      *> with BINARY(BE) their raw bytes are in opposite order.
+      *> The numeric DISPLAYs below show both fields produce the
+      *> same value, while a byte-level comparison (e.g., via
+      *> REDEFINES) would show different layouts.
            DISPLAY "COMP   numeric value: " WS-COMP-VAL
            DISPLAY "COMP-5 numeric value: " WS-COMP5-VAL
 
@@ -109,4 +228,176 @@
       *> be little-endian — the AIX reader would see a corrupted
       *> value for COMP-5.
 
-           STOP RUN.
+           PERFORM VERIFY-BYTE-PATTERNS
+           PERFORM WRITE-EDGE-CASE-REPORT-LINES.
+
+      *> --- Automated PASS/FAIL comparison ---
+      *> Confirms, with no human eyeballing DISPLAY output required,
+      *> that this build's actual runtime bytes match the pattern
+      *> documented above for whichever BINARY option it was
+      *> compiled with (detected once in MAIN-PARA). Value-agnostic
+      *> so it works for every entry in the edge-case table, not
+      *> just the two values that used to be hardcoded here.
+       VERIFY-BYTE-PATTERNS.
+           PERFORM VERIFY-ORDER-ID-BYTES
+           PERFORM VERIFY-COMP-VAL-BYTES
+           PERFORM VERIFY-COMP5-VAL-BYTES.
+
+      *> WS-DETECT-VAL = 12345 = 0x00003039.
+      *>   BINARY(BE):     00 00 30 39 — byte 1 zero, byte 4 non-zero
+      *>   BINARY(NATIVE): 39 30 00 00 — byte 1 non-zero, byte 4 zero
+       DETECT-BINARY-OPTION.
+           IF WS-DETECT-BYTE-1 = X"00" AND WS-DETECT-BYTE-4 = X"39"
+               MOVE "BE" TO WS-DETECTED-BINARY
+           ELSE
+               IF WS-DETECT-BYTE-1 = X"39" AND WS-DETECT-BYTE-4 = X"00"
+                   MOVE "NATIVE" TO WS-DETECTED-BINARY
+               ELSE
+                   MOVE "UNKNOWN" TO WS-DETECTED-BINARY
+               END-IF
+           END-IF.
+
+      *> WS-ORDER-ID (COMP) should be the reverse byte order of
+      *> WS-COMP5-VAL (COMP-5, always native) under BINARY(BE), and
+      *> identical to it under BINARY(NATIVE) — true for any value,
+      *> not just the values that used to be hardcoded here.
+       VERIFY-ORDER-ID-BYTES.
+           EVALUATE WS-DETECTED-BINARY
+               WHEN "BE"
+                   IF WS-BYTE-1 = WS-C5B-4 AND WS-BYTE-2 = WS-C5B-3
+                           AND WS-BYTE-3 = WS-C5B-2
+                           AND WS-BYTE-4 = WS-C5B-1
+                       DISPLAY "PASS: WS-ORDER-ID matches BINARY(BE)"
+                   ELSE
+                       DISPLAY "FAIL: WS-ORDER-ID matches BINARY(BE)"
+                   END-IF
+               WHEN "NATIVE"
+                   IF WS-BYTE-1 = WS-C5B-1 AND WS-BYTE-2 = WS-C5B-2
+                           AND WS-BYTE-3 = WS-C5B-3
+                           AND WS-BYTE-4 = WS-C5B-4
+                       DISPLAY "PASS: WS-ORDER-ID matches NATIVE"
+                   ELSE
+                       DISPLAY "FAIL: WS-ORDER-ID matches NATIVE"
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "FAIL: WS-ORDER-ID BINARY option undetected"
+           END-EVALUATE.
+
+      *> Same cross-check as VERIFY-ORDER-ID-BYTES, against the
+      *> WS-COMP-VAL/WS-COMP5-VAL pair.
+       VERIFY-COMP-VAL-BYTES.
+           EVALUATE WS-DETECTED-BINARY
+               WHEN "BE"
+                   IF WS-CB-1 = WS-C5B-4 AND WS-CB-2 = WS-C5B-3
+                           AND WS-CB-3 = WS-C5B-2 AND WS-CB-4 = WS-C5B-1
+                       DISPLAY "PASS: WS-COMP-VAL matches BINARY(BE)"
+                   ELSE
+                       DISPLAY "FAIL: WS-COMP-VAL matches BINARY(BE)"
+                   END-IF
+               WHEN "NATIVE"
+                   IF WS-CB-1 = WS-C5B-1 AND WS-CB-2 = WS-C5B-2
+                           AND WS-CB-3 = WS-C5B-3 AND WS-CB-4 = WS-C5B-4
+                       DISPLAY "PASS: WS-COMP-VAL matches NATIVE"
+                   ELSE
+                       DISPLAY "FAIL: WS-COMP-VAL matches NATIVE"
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "FAIL: WS-COMP-VAL BINARY option undetected"
+           END-EVALUATE.
+
+      *> COMP-5 ignores the BINARY(BE)/NATIVE compiler option — it is
+      *> always native byte order, little-endian on this Linux x86
+      *> build, regardless of what WS-ORDER-ID/WS-COMP-VAL detected
+      *> above. That is the whole point of the COMP-vs-COMP-5
+      *> divergence this program demonstrates: WS-COMP-VAL and
+      *> WS-COMP5-VAL must be mirror images of each other under
+      *> BINARY(BE), and identical under BINARY(NATIVE).
+       VERIFY-COMP5-VAL-BYTES.
+           EVALUATE WS-DETECTED-BINARY
+               WHEN "BE"
+                   IF WS-C5B-1 = WS-CB-4 AND WS-C5B-2 = WS-CB-3
+                           AND WS-C5B-3 = WS-CB-2 AND WS-C5B-4 = WS-CB-1
+                       DISPLAY
+                       "PASS: WS-COMP5-VAL matches native byte order"
+                   ELSE
+                       DISPLAY
+                       "FAIL: WS-COMP5-VAL matches native byte order"
+                   END-IF
+               WHEN "NATIVE"
+                   IF WS-C5B-1 = WS-CB-1 AND WS-C5B-2 = WS-CB-2
+                           AND WS-C5B-3 = WS-CB-3 AND WS-C5B-4 = WS-CB-4
+                       DISPLAY
+                       "PASS: WS-COMP5-VAL matches native byte order"
+                   ELSE
+                       DISPLAY
+                       "FAIL: WS-COMP5-VAL matches native byte order"
+                   END-IF
+               WHEN OTHER
+                   DISPLAY
+                       "FAIL: WS-COMP5-VAL BINARY option undetected"
+           END-EVALUATE.
+
+      *> Write the byte values for the current edge-case entry,
+      *> hex-formatted, to ENDIAN01.RPT so a deployment sign-off run
+      *> leaves a durable artifact behind instead of relying on
+      *> someone capturing the console.
+       WRITE-EDGE-CASE-REPORT-LINES.
+           MOVE SPACES TO BYTE-REPORT-LINE
+           STRING WS-EDGE-CASE-LABEL (WS-EDGE-IDX) DELIMITED BY SIZE
+                  " ORDER-ID BYTES (1-4): " DELIMITED BY SIZE
+                  FUNCTION HEX-OF(WS-BYTE-1) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION HEX-OF(WS-BYTE-2) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION HEX-OF(WS-BYTE-3) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION HEX-OF(WS-BYTE-4) DELIMITED BY SIZE
+               INTO BYTE-REPORT-LINE
+           END-STRING
+           WRITE BYTE-REPORT-LINE
+
+           MOVE SPACES TO BYTE-REPORT-LINE
+           STRING WS-EDGE-CASE-LABEL (WS-EDGE-IDX) DELIMITED BY SIZE
+                  " COMP-VAL BYTES (1-4): " DELIMITED BY SIZE
+                  FUNCTION HEX-OF(WS-CB-1) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION HEX-OF(WS-CB-2) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION HEX-OF(WS-CB-3) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION HEX-OF(WS-CB-4) DELIMITED BY SIZE
+               INTO BYTE-REPORT-LINE
+           END-STRING
+           WRITE BYTE-REPORT-LINE
+
+           MOVE SPACES TO BYTE-REPORT-LINE
+           STRING WS-EDGE-CASE-LABEL (WS-EDGE-IDX) DELIMITED BY SIZE
+                  " COMP5-VAL BYTES (1-4): " DELIMITED BY SIZE
+                  FUNCTION HEX-OF(WS-C5B-1) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION HEX-OF(WS-C5B-2) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION HEX-OF(WS-C5B-3) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION HEX-OF(WS-C5B-4) DELIMITED BY SIZE
+               INTO BYTE-REPORT-LINE
+           END-STRING
+           WRITE BYTE-REPORT-LINE.
+
+      *> The COMP-1 hazard demo still runs once against its own
+      *> fixed value (19.99) — it is a different field type with no
+      *> edge-case table of its own, out of scope for this loop.
+       WRITE-UNIT-PRICE-REPORT-LINE.
+           MOVE SPACES TO BYTE-REPORT-LINE
+           STRING "UNIT-PRICE BYTES (1-4): "
+                      DELIMITED BY SIZE
+                  FUNCTION HEX-OF(WS-UP-BYTE-1) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION HEX-OF(WS-UP-BYTE-2) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION HEX-OF(WS-UP-BYTE-3) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION HEX-OF(WS-UP-BYTE-4) DELIMITED BY SIZE
+               INTO BYTE-REPORT-LINE
+           END-STRING
+           WRITE BYTE-REPORT-LINE.
