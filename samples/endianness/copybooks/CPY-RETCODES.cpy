@@ -0,0 +1,35 @@
+      ******************************************************************
+      * CPY-RETCODES.cpy — SQLCODE-to-Business-Code Translation Table
+      *
+      * PURPOSE:
+      *   Maps the raw Oracle SQLCODEs this suite actually sees to our
+      *   own business return-code scheme, so downstream MQ consumers
+      *   of LS-RETURN-CODE never need Oracle-specific knowledge —
+      *   they only need to know our RC- values.
+      *
+      *   COPY this member into WORKING-STORAGE of any program that
+      *   needs to translate SQLCODE, then drive an EVALUATE off the
+      *   ORA-SQLCODE-* constants (see TRANSLATE-SQLCODE in
+      *   SAFE02-CALLED.cob).
+      ******************************************************************
+
+      *> --- Our business return codes (what callers see in
+      *>     LS-RETURN-CODE) ---
+       01  RC-SUCCESS                 PIC S9(4) COMP VALUE 0.
+       01  RC-NOT-FOUND               PIC S9(4) COMP VALUE 1404.
+       01  RC-DUP-KEY                 PIC S9(4) COMP VALUE 1401.
+       01  RC-RESOURCE-BUSY           PIC S9(4) COMP VALUE 1405.
+       01  RC-INVALID-INPUT           PIC S9(4) COMP VALUE 9001.
+       01  RC-INVALID-QUANTITY        PIC S9(4) COMP VALUE 9002.
+       01  RC-INVENTORY-UPDATE-FAILED PIC S9(4) COMP VALUE 9003.
+       01  RC-LINE-ITEMS-TRUNCATED    PIC S9(4) COMP VALUE 9004.
+       01  RC-UNKNOWN-ORACLE-ERROR    PIC S9(4) COMP VALUE 9500.
+
+      *> --- Raw Oracle SQLCODEs we recognize and translate ---
+      *> SQLCODE under SQLCA5 is COMP-5 (see SAFE02-CALLED.cob).
+       01  ORA-SQLCODE-NOT-FOUND      PIC S9(9) COMP-5 VALUE 100.
+       01  ORA-SQLCODE-DUP-KEY        PIC S9(9) COMP-5 VALUE -1.
+      *> ORA-00054: resource busy and acquire with NOWAIT specified.
+       01  ORA-SQLCODE-RESOURCE-BUSY  PIC S9(9) COMP-5 VALUE -54.
+      *> ORA-00051: timeout occurred while waiting for a resource.
+       01  ORA-SQLCODE-LOCK-TIMEOUT   PIC S9(9) COMP-5 VALUE -51.
