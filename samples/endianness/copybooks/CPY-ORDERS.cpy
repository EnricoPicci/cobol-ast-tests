@@ -0,0 +1,38 @@
+      ******************************************************************
+      * CPY-ORDERS.cpy — Shared ORDERS Table Record Layout
+      *
+      * PURPOSE:
+      *   Defines the ORDERS table columns (ORDER_ID, QUANTITY) in one
+      *   place so every program that touches ORDERS — LINKAGE
+      *   parameters received as COMP from a caller, or Oracle host
+      *   variables held as COMP-5 in WORKING-STORAGE — pulls the same
+      *   field definitions instead of hand-redeclaring
+      *   PIC S9(9) COMP/COMP-5 fields.
+      *
+      *   This member is written with COPY REPLACING tokens so the
+      *   same layout can be instantiated under different prefixes
+      *   and different USAGE clauses:
+      *
+      *     COPY CPY-ORDERS REPLACING ==:PFX:==   BY ==LS==
+      *                               ==:USAGE:== BY ==COMP==.
+      *
+      *   gives the LINKAGE-style record (LS-ORDER-ID, LS-QUANTITY,
+      *   COMP — big-endian under BINARY(BE), matching the caller),
+      *   while
+      *
+      *     COPY CPY-ORDERS REPLACING ==:PFX:==   BY ==WS-ORA==
+      *                               ==:USAGE:== BY ==COMP-5==.
+      *
+      *   gives the Oracle host-variable record (WS-ORA-ORDER-ID,
+      *   WS-ORA-QUANTITY, COMP-5 — native byte order, as Oracle
+      *   requires). See SAFE02-CALLED.cob for both forms in use.
+      *
+      *   ORDER-STATUS (tracked only on the WORKING-STORAGE Oracle
+      *   side — see CPY-ORDSTAT.cpy) deliberately lives in its own
+      *   member rather than here: it has no LS- counterpart, and a
+      *   field emitted unconditionally from this copybook would
+      *   generate a live, unused LS-ORDER-STATUS in every LINKAGE
+      *   SECTION instantiation.
+      ******************************************************************
+       01  :PFX:-ORDER-ID            PIC S9(9) :USAGE:.
+       01  :PFX:-QUANTITY            PIC S9(9) :USAGE:.
