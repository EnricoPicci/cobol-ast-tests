@@ -0,0 +1,27 @@
+      ******************************************************************
+      * CPY-ORDAUDIT.cpy — Order Lookup Audit Record Layout
+      *
+      * PURPOSE:
+      *   Shared field layout for one ORDAUDIT audit record — one
+      *   invocation of an order-lookup CALLED module (ENDIAN02-CALLED
+      *   or SAFE02-CALLED). COPY this into WORKING-STORAGE of any
+      *   program that writes or reads ORDAUDIT.DAT, so the writer(s)
+      *   and the reconciliation report (ORDRECON.cob) always agree
+      *   on field widths.
+      *
+      *   ORDAUDIT.DAT is a LINE SEQUENTIAL file opened EXTEND by the
+      *   CALLED modules so every invocation appends one line.
+      ******************************************************************
+      *> Signed to match LS-ORDER-ID (PIC S9(9) COMP in CPY-ORDERS) —
+      *> an order ID rejected by VALIDATE-INPUT for being <= 0 must
+      *> still show its actual (negative) value in the audit trail.
+       01  AUD-ORDER-ID              PIC S9(9).
+       01  AUD-QUANTITY-IN           PIC 9(9).
+       01  AUD-QUANTITY-OUT          PIC 9(9).
+       01  AUD-RETURN-CODE           PIC S9(4).
+       01  AUD-TIMESTAMP             PIC X(26).
+      *> Tags this record with the originating MQ message or batch
+      *> step, so a specific customer's order can be grepped across
+      *> MQ, COBOL, and Oracle logs by one ID instead of matching
+      *> timestamps by hand. Blank when the caller didn't supply one.
+       01  AUD-CORRELATION-ID        PIC X(20).
