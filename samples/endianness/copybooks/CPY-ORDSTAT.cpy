@@ -0,0 +1,25 @@
+      ******************************************************************
+      * CPY-ORDSTAT.cpy — Order Status Field (WORKING-STORAGE Only)
+      *
+      * PURPOSE:
+      *   Order status — tracks the outcome of the most recent lookup
+      *   against this order so we can query order history instead of
+      *   only ever seeing the last call's LS-RETURN-CODE.
+      *
+      *   Split out of CPY-ORDERS.cpy because this field has no
+      *   caller-facing counterpart: ORDER-STATUS is set from Oracle's
+      *   side of the interface only (see SAFE02-CALLED.cob's
+      *   UPDATE-ORDER-STATUS-ROW), so this member is COPYed only into
+      *   the WORKING-STORAGE Oracle host-variable record, e.g.:
+      *
+      *     COPY CPY-ORDSTAT REPLACING ==:PFX:== BY ==WS-ORA==.
+      *
+      *   Never COPY this into a LINKAGE SECTION instantiation of
+      *   CPY-ORDERS (==LS==) — there is no LS-ORDER-STATUS parameter
+      *   on the order-lookup interface.
+      ******************************************************************
+       01  :PFX:-ORDER-STATUS        PIC X(1).
+           88  :PFX:-STATUS-NEW         VALUE "N".
+           88  :PFX:-STATUS-LOOKED-UP   VALUE "L".
+           88  :PFX:-STATUS-RESERVED    VALUE "R".
+           88  :PFX:-STATUS-FAILED      VALUE "F".
