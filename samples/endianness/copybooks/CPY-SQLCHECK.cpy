@@ -0,0 +1,24 @@
+      ******************************************************************
+      * CPY-SQLCHECK.cpy — Shared SQLCODE-Checking Paragraph
+      *
+      * PURPOSE:
+      *   Every COMP-5/SQLCA5 program we write ends up hand-rolling
+      *   the same "IF SQLCODE = 0 ... ELSE ..." test. COPY this
+      *   member into the PROCEDURE DIVISION of any such program and
+      *   PERFORM CHECK-SQLCODE after an EXEC SQL statement instead of
+      *   re-deriving the zero test every time.
+      *
+      *   The host program must provide:
+      *     - SQLCODE (COMP-5, from EXEC SQL INCLUDE SQLCA5)
+      *     - CPY-RETCODES (for RC-SUCCESS and the ORA-SQLCODE-*
+      *       constants)
+      *     - its own TRANSLATE-SQLCODE paragraph, since each program
+      *       maps a different set of Oracle errors it actually sees
+      *       to business codes — see SAFE02-CALLED.cob.
+      ******************************************************************
+       CHECK-SQLCODE.
+           IF SQLCODE = 0
+               MOVE RC-SUCCESS TO LS-RETURN-CODE
+           ELSE
+               PERFORM TRANSLATE-SQLCODE
+           END-IF.
