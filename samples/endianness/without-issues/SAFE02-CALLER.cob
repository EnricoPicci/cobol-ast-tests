@@ -0,0 +1,96 @@
+      ******************************************************************
+      * SAFE02-CALLER.cob — Caller Module for the Correct-Pattern
+      *                      Oracle Endianness Demonstration
+      *
+      * PURPOSE:
+      *   This is the CALLER in a two-module example showing the
+      *   CORRECT handling of the Oracle host variable endianness
+      *   problem. It mirrors ENDIAN02-CALLER.cob exactly, except it
+      *   drives SAFE02-CALLED.cob instead of ENDIAN02-CALLED.cob, so
+      *   the correct-pattern pair can be compiled and run end to end
+      *   alongside the buggy pair during BINARY(BE) regression
+      *   checks.
+      *
+      *   The caller defines parameters as COMP (big-endian under
+      *   BINARY(BE)), which is correct for MQ and inter-module
+      *   communication. SAFE02-CALLED.cob converts them to COMP-5
+      *   internally before touching Oracle — see that program for
+      *   the full correct pattern.
+      *
+      * COMPILE: BINARY(BE) on Linux x86.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAFE02-CALLER.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *> Parameters to pass to the Oracle sub-program.
+      *> These are COMP (big-endian under BINARY(BE)), which is
+      *> correct for data received from MQ or shared with AIX.
+      *> Value 12345 = hex 0x00003039
+      *>   Stored as COMP with BINARY(BE): 00 00 30 39
+       01  WS-ORDER-ID        PIC S9(9) COMP.
+      *> Will receive the quantity returned by Oracle.
+       01  WS-QUANTITY         PIC S9(9) COMP.
+      *> Return code from the called module.
+       01  WS-RETURN-CODE      PIC S9(4) COMP.
+
+      *> Receives every line item (ORDERS row) found for the order —
+      *> see SAFE02-CALLED.cob's LOOKUP-ORDER for the cursor loop
+      *> that fills this in.
+       01  WS-LINE-COUNT       PIC 9(4) COMP.
+       01  WS-LINE-QTY-TABLE.
+           05  WS-LINE-QTY     PIC S9(9) COMP
+                                OCCURS 1 TO 50 TIMES
+                                DEPENDING ON WS-LINE-COUNT.
+
+      *> Tags this call for cross-system tracing — derived from the
+      *> MQ message ID so the same value can be grepped across MQ,
+      *> COBOL, and Oracle logs for this order.
+       01  WS-CORRELATION-ID   PIC X(20).
+       01  WS-CORR-ORDER-ID    PIC 9(9).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+      *> Simulate receiving an order ID from MQ.
+      *> Using an asymmetric value that exposes byte-order bugs.
+           MOVE 12345 TO WS-ORDER-ID
+           MOVE ZEROS TO WS-QUANTITY
+           MOVE ZEROS TO WS-RETURN-CODE
+           MOVE 0 TO WS-LINE-COUNT
+
+           DISPLAY "Calling SAFE02-CALLED with ORDER-ID:   "
+               WS-ORDER-ID
+
+      *> Derived from the order ID we just got off the queue — lets
+      *> this order's lookup be grepped across MQ, COBOL, and Oracle
+      *> logs by one ID.
+           MOVE WS-ORDER-ID TO WS-CORR-ORDER-ID
+           MOVE SPACES TO WS-CORRELATION-ID
+           STRING "SAFE02-"   DELIMITED BY SIZE
+                  WS-CORR-ORDER-ID DELIMITED BY SIZE
+               INTO WS-CORRELATION-ID
+           END-STRING
+
+      *> CALL the Oracle-facing sub-program.
+      *> The parameters are passed BY REFERENCE (default), so the
+      *> called program sees the same memory — including the
+      *> big-endian byte layout of COMP fields. SAFE02-CALLED
+      *> converts to COMP-5 internally before using Oracle.
+           CALL "SAFE02-CALLED" USING
+               WS-ORDER-ID
+               WS-QUANTITY
+               WS-RETURN-CODE
+               WS-LINE-COUNT
+               WS-LINE-QTY-TABLE
+               WS-CORRELATION-ID
+
+           DISPLAY "Returned QUANTITY: " WS-QUANTITY
+           DISPLAY "Returned RC:      " WS-RETURN-CODE
+           DISPLAY "Line items:       " WS-LINE-COUNT
+
+           STOP RUN.
