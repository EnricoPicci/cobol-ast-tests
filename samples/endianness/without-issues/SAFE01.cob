@@ -41,6 +41,14 @@
       *> Same bytes on AIX and Linux — always correct.
        01  WS-AMOUNT          PIC S9(9) COMP-3 VALUE 70000.
 
+      *> Money fields belong in COMP-3, never COMP-1/COMP-2 — see
+      *> ENDIAN01.cob's COMP-1 FLOATING-POINT HAZARD section for
+      *> what goes wrong when a price field is carried as a binary
+      *> float instead. PIC S9(7)V99 COMP-3 = 9 digits (7 whole +
+      *> 2 decimal) + sign = 10 nibbles = 5 bytes, same packed
+      *> layout on every platform.
+       01  WS-UNIT-PRICE      PIC S9(7)V99 COMP-3 VALUE 19.99.
+
       *> --- DISPLAY (Zoned Decimal) ---
       *> DISPLAY stores each digit as a separate character byte.
       *> For value 98765:
@@ -63,8 +71,9 @@
       *> none of the data types depend on byte order.
 
            DISPLAY "=== COMP-3 (Packed Decimal) ==="
-           DISPLAY "ORDER-ID (COMP-3): " WS-ORDER-ID
-           DISPLAY "AMOUNT   (COMP-3): " WS-AMOUNT
+           DISPLAY "ORDER-ID   (COMP-3): " WS-ORDER-ID
+           DISPLAY "AMOUNT     (COMP-3): " WS-AMOUNT
+           DISPLAY "UNIT-PRICE (COMP-3): " WS-UNIT-PRICE
 
            DISPLAY " "
            DISPLAY "=== DISPLAY (Zoned Decimal) ==="
