@@ -25,10 +25,45 @@
        PROGRAM-ID. SAFE02-CALLED.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Audit trail of every invocation — see CPY-ORDAUDIT.cpy.
+      *> Opened EXTEND and closed again on every call so each
+      *> invocation's record is durably appended regardless of which
+      *> caller (or address space) invoked this module.
+           SELECT ORDAUDIT-FILE ASSIGN TO "ORDAUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+      *> Operations-tunable retry settings — see READ-RETRY-CONFIG.
+      *> Missing file means no override has been configured, and the
+      *> hardcoded WS-MAX-RETRIES/WS-RETRY-DELAY-SECS defaults below
+      *> apply, the same "missing file = no expectation configured"
+      *> convention PLATCHK.cob uses for its own control file.
+           SELECT RETRY-CONFIG-FILE ASSIGN TO "RETRYCFG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RETRY-CONFIG-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ORDAUDIT-FILE.
+       01  ORDAUDIT-LINE              PIC X(82).
+
+       FD  RETRY-CONFIG-FILE.
+       01  RETRY-CONFIG-RECORD.
+           05  RCR-MAX-RETRIES        PIC 9(2).
+           05  RCR-RETRY-DELAY-SECS   PIC 9(2).
+
        WORKING-STORAGE SECTION.
 
+       01  WS-RETRY-CONFIG-STATUS     PIC XX.
+
+       01  WS-AUDIT-STATUS            PIC XX.
+      *> Audit record fields — shared layout with ENDIAN02-CALLED and
+      *> ORDRECON.cob (the nightly reconciliation report).
+           COPY CPY-ORDAUDIT.
+       01  WS-QUANTITY-ON-ENTRY       PIC S9(9) COMP.
+
       *> STEP 5: Use SQLCA5 instead of SQLCA.
       *> SQLCA5 declares SQLCODE and all numeric diagnostic fields
       *> as COMP-5 (native byte order), so Oracle and COBOL agree
@@ -39,8 +74,70 @@
       *> COMP-5 always uses native byte order (little-endian on
       *> Linux x86), regardless of the BINARY(BE) compiler option.
       *> This matches what the Oracle client library expects.
-       01  WS-ORA-ORDER-ID    PIC S9(9) COMP-5.
-       01  WS-ORA-QUANTITY    PIC S9(9) COMP-5.
+           COPY CPY-ORDERS REPLACING ==:PFX:== BY ==WS-ORA==
+                                     ==:USAGE:== BY ==COMP-5==.
+
+      *> Order status — WORKING-STORAGE-only, no LS- counterpart, so
+      *> it is its own copybook rather than part of CPY-ORDERS (see
+      *> CPY-ORDSTAT.cpy).
+           COPY CPY-ORDSTAT REPLACING ==:PFX:== BY ==WS-ORA==.
+
+      *> Business return codes and the raw Oracle SQLCODEs they are
+      *> translated from — see TRANSLATE-SQLCODE below.
+           COPY CPY-RETCODES.
+
+      *> Cursor over every ORDERS row for this order — real orders
+      *> routinely carry more than one line item, so a singleton
+      *> SELECT INTO only ever sees the first row Oracle happens to
+      *> return. FETCH-ORDER-LINES below drains the cursor into
+      *> LS-LINE-QTY-TABLE so the caller gets every line.
+           EXEC SQL
+               DECLARE ORDER-LINES-CURSOR CURSOR FOR
+                   SELECT QUANTITY
+                   FROM ORDERS
+                   WHERE ORDER_ID = :WS-ORA-ORDER-ID
+           END-EXEC.
+
+       01  WS-VALID-INPUT-SW   PIC X VALUE "Y".
+           88  WS-VALID-INPUT  VALUE "Y".
+
+      *> Bounded retry for transient Oracle row-lock contention on
+      *> ORDERS. Real order volumes hit resource-busy/lock-timeout
+      *> SQLCODEs often enough that a single SELECT attempt isn't
+      *> good enough — a short bounded retry absorbs the transient
+      *> case instead of surfacing it as a hard failure.
+      *>
+      *> These are defaults — READ-RETRY-CONFIG overrides both from
+      *> RETRYCFG.DAT if it is present, so operations can tune retry
+      *> behavior per environment (more patience on a heavily
+      *> contended end-of-month batch window, less for interactive
+      *> online lookups) without a recompile.
+       01  WS-RETRY-COUNT        PIC 9(2) VALUE 0.
+       01  WS-MAX-RETRIES        PIC 9(2) VALUE 3.
+       01  WS-RETRY-DELAY-SECS   PIC 9(2) VALUE 1.
+       01  WS-RETRY-SW           PIC X VALUE "N".
+           88  WS-RETRY-NEEDED   VALUE "Y".
+
+      *> Upper bound for a sane QUANTITY. We've seen bad data land in
+      *> ORDERS from other feeds, so a value outside this range is
+      *> reported back as an error instead of flowing downstream.
+       01  WS-MAX-QUANTITY       PIC S9(9) COMP VALUE 999999.
+
+      *> Subscript shared by every paragraph that walks
+      *> LS-LINE-QTY-TABLE one line item at a time.
+       01  WS-LINE-IDX           PIC 9(4) COMP VALUE 0.
+
+      *> Set when the cursor still had rows left after
+      *> LS-LINE-QTY-TABLE's 50-entry capacity was reached — see
+      *> FETCH-ORDER-LINES. A truncated order is reported as an error
+      *> rather than silently handed to the caller as if every line
+      *> had been captured.
+       01  WS-LINE-OVERFLOW-SW   PIC X VALUE "N".
+           88  WS-LINE-OVERFLOW  VALUE "Y".
+
+      *> Total quantity across every line item, used to decrement
+      *> INVENTORY for the whole order instead of only its first line.
+       01  WS-ORA-LINE-TOTAL     PIC S9(9) COMP-5 VALUE 0.
 
        LINKAGE SECTION.
       *> STEP 1: Receive parameters as COMP (big-endian under
@@ -49,16 +146,80 @@
       *> caller's big-endian bytes to be misinterpreted as
       *> little-endian (see COMP5_ORACLE_PROBLEM_EXPLAINED.md
       *> Section 5.3 for why this is also wrong).
-       01  LS-ORDER-ID        PIC S9(9) COMP.
-       01  LS-QUANTITY         PIC S9(9) COMP.
+           COPY CPY-ORDERS REPLACING ==:PFX:== BY ==LS==
+                                     ==:USAGE:== BY ==COMP==.
        01  LS-RETURN-CODE      PIC S9(4) COMP.
 
+      *> Every line item (ORDERS row) found for this order. LS-QUANTITY
+      *> above keeps returning the first line's quantity, so callers
+      *> written before this table existed keep working unchanged;
+      *> callers that need every line read LS-LINE-QTY-TABLE instead.
+       01  LS-LINE-COUNT       PIC 9(4) COMP.
+       01  LS-LINE-QTY-TABLE.
+           05  LS-LINE-QTY     PIC S9(9) COMP
+                                OCCURS 1 TO 50 TIMES
+                                DEPENDING ON LS-LINE-COUNT.
+
+      *> Tags this call with the originating MQ message or batch
+      *> step, echoed straight into AUD-CORRELATION-ID below so a
+      *> specific order can be grepped across MQ, COBOL, and Oracle
+      *> logs by one ID.
+       01  LS-CORRELATION-ID   PIC X(20).
+
        PROCEDURE DIVISION USING
            LS-ORDER-ID
            LS-QUANTITY
-           LS-RETURN-CODE.
+           LS-RETURN-CODE
+           LS-LINE-COUNT
+           LS-LINE-QTY-TABLE
+           LS-CORRELATION-ID.
 
        MAIN-PARA.
+           PERFORM READ-RETRY-CONFIG
+           MOVE LS-QUANTITY TO WS-QUANTITY-ON-ENTRY
+           PERFORM VALIDATE-INPUT
+           IF WS-VALID-INPUT
+               PERFORM LOOKUP-ORDER
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD
+
+           GOBACK.
+
+      *> Missing RETRYCFG.DAT means no override has been configured —
+      *> WS-MAX-RETRIES/WS-RETRY-DELAY-SECS keep their hardcoded
+      *> defaults, same as a first-ever run with no tuning applied.
+       READ-RETRY-CONFIG.
+           OPEN INPUT RETRY-CONFIG-FILE
+           IF WS-RETRY-CONFIG-STATUS = "00"
+               READ RETRY-CONFIG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RCR-MAX-RETRIES TO WS-MAX-RETRIES
+                       MOVE RCR-RETRY-DELAY-SECS TO WS-RETRY-DELAY-SECS
+               END-READ
+               CLOSE RETRY-CONFIG-FILE
+           END-IF.
+
+      *> Reject obviously bad input before Oracle is ever touched —
+      *> a non-positive ORDER-ID cannot be a real order and should
+      *> not burn a DB round trip or be mistaken for an Oracle-side
+      *> error further down. ORDER-STATUS is still marked FAILED here
+      *> (the UPDATE simply touches zero rows for an ID with no ORDERS
+      *> row) so this path is not the one case LS-RETURN-CODE's
+      *> history leaves no trace of in ORDER-STATUS.
+       VALIDATE-INPUT.
+           IF LS-ORDER-ID <= 0
+               MOVE "N" TO WS-VALID-INPUT-SW
+               MOVE 0 TO LS-QUANTITY
+               MOVE RC-INVALID-INPUT TO LS-RETURN-CODE
+               PERFORM MOVE-LINKAGE-TO-ORACLE
+               PERFORM SET-STATUS-FAILED
+           ELSE
+               MOVE "Y" TO WS-VALID-INPUT-SW
+           END-IF.
+
+       LOOKUP-ORDER.
 
       *> STEP 2: MOVE from COMP (BE) to COMP-5 (native LE).
       *> The compiler knows COMP is big-endian (BINARY(BE)) and
@@ -69,40 +230,270 @@
       *>   LS-ORDER-ID  (COMP, BE):   00 00 30 39
       *>   After MOVE:
       *>   WS-ORA-ORDER-ID (COMP-5):  39 30 00 00  (LE, still 12345)
+           PERFORM MOVE-LINKAGE-TO-ORACLE
+
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM EXECUTE-ORDER-QUERY
+           PERFORM CHECK-RETRY-NEEDED
+           PERFORM UNTIL NOT WS-RETRY-NEEDED
+                      OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+               ADD 1 TO WS-RETRY-COUNT
+               CALL "C$SLEEP" USING WS-RETRY-DELAY-SECS
+               PERFORM EXECUTE-ORDER-QUERY
+               PERFORM CHECK-RETRY-NEEDED
+           END-PERFORM
+
+      *> LS-LINE-COUNT > 0 means at least one row was fetched before
+      *> the cursor ran dry, regardless of which SQLCODE the cursor
+      *> finally stopped on. LS-QUANTITY mirrors the first line item
+      *> (COMP-5 → COMP conversion happened inside FETCH-ORDER-LINES)
+      *> so callers that only know the old single-quantity interface
+      *> keep working unchanged.
+           IF LS-LINE-COUNT > 0
+               MOVE LS-LINE-QTY (1) TO LS-QUANTITY
+               IF WS-LINE-OVERFLOW
+                   MOVE 0 TO LS-QUANTITY
+                   MOVE RC-LINE-ITEMS-TRUNCATED TO LS-RETURN-CODE
+                   PERFORM SET-STATUS-FAILED
+               ELSE
+                   PERFORM VALIDATE-QUANTITY
+                   IF LS-RETURN-CODE = RC-SUCCESS
+                       SET WS-ORA-STATUS-LOOKED-UP TO TRUE
+                       PERFORM UPDATE-ORDER-STATUS-ROW
+                       PERFORM UPDATE-INVENTORY
+                   ELSE
+                       PERFORM SET-STATUS-FAILED
+                   END-IF
+               END-IF
+           ELSE
+               MOVE 0 TO LS-QUANTITY
+               PERFORM CHECK-SQLCODE
+               PERFORM SET-STATUS-FAILED
+           END-IF.
+
+      *> Oracle is the source of truth for QUANTITY, but we've seen
+      *> bad data land in ORDERS from other feeds — a negative or
+      *> implausibly large QUANTITY is reported as an error rather
+      *> than handed to the caller as if it were good data. Checks
+      *> every line item, not just the first: a bad quantity on line
+      *> 2 of a multi-line order must fail the whole lookup the same
+      *> way a bad quantity on line 1 always has, rather than sailing
+      *> through as if the order were entirely clean.
+       VALIDATE-QUANTITY.
+           MOVE RC-SUCCESS TO LS-RETURN-CODE
+           PERFORM VALIDATE-ONE-LINE-QUANTITY
+               VARYING WS-LINE-IDX FROM 1 BY 1
+               UNTIL WS-LINE-IDX > LS-LINE-COUNT
+                  OR LS-RETURN-CODE NOT = RC-SUCCESS
+           IF LS-RETURN-CODE NOT = RC-SUCCESS
+               MOVE 0 TO LS-QUANTITY
+           END-IF.
+
+       VALIDATE-ONE-LINE-QUANTITY.
+           IF LS-LINE-QTY (WS-LINE-IDX) < 0
+                   OR LS-LINE-QTY (WS-LINE-IDX) > WS-MAX-QUANTITY
+               MOVE RC-INVALID-QUANTITY TO LS-RETURN-CODE
+           END-IF.
+
+      *> A successful lookup now actually reserves stock instead of
+      *> just reporting a quantity back to the caller. Decrements by
+      *> the sum of every validated line item (SUM-LINE-QUANTITIES),
+      *> not just LS-QUANTITY's first-line value — a multi-line order
+      *> must reserve stock for all of its lines, not only the first.
+       UPDATE-INVENTORY.
+           PERFORM MOVE-LINKAGE-TO-ORACLE
+           PERFORM SUM-LINE-QUANTITIES
+           EXEC SQL
+               UPDATE INVENTORY
+               SET QUANTITY_ON_HAND =
+                   QUANTITY_ON_HAND - :WS-ORA-LINE-TOTAL
+               WHERE ORDER_ID = :WS-ORA-ORDER-ID
+           END-EXEC
+           IF SQLCODE = 0
+               SET WS-ORA-STATUS-RESERVED TO TRUE
+               PERFORM UPDATE-ORDER-STATUS-ROW
+               EXEC SQL
+                   COMMIT
+               END-EXEC
+           ELSE
+               EXEC SQL
+                   ROLLBACK
+               END-EXEC
+               MOVE RC-INVENTORY-UPDATE-FAILED TO LS-RETURN-CODE
+               PERFORM SET-STATUS-FAILED
+           END-IF.
+
+      *> Marks the order FAILED — invalid quantity, Oracle error on
+      *> the lookup itself, or a failed inventory reservation all
+      *> land here so ORDER-STATUS reflects the true outcome instead
+      *> of whatever it was left holding by an earlier attempt.
+       SET-STATUS-FAILED.
+           SET WS-ORA-STATUS-FAILED TO TRUE
+           PERFORM UPDATE-ORDER-STATUS-ROW
+           EXEC SQL
+               COMMIT
+           END-EXEC.
+
+      *> Writes WS-ORA-ORDER-STATUS back to the ORDERS row so order
+      *> history survives past this single call's LS-RETURN-CODE.
+       UPDATE-ORDER-STATUS-ROW.
+           EXEC SQL
+               UPDATE ORDERS
+               SET ORDER_STATUS = :WS-ORA-ORDER-STATUS
+               WHERE ORDER_ID = :WS-ORA-ORDER-ID
+           END-EXEC.
+
+      *> Mirrors every CPY-ORDERS field that exists on both sides of
+      *> the LINKAGE/WORKING-STORAGE divide from the caller's COMP
+      *> LINKAGE parameters to their COMP-5 Oracle host-variable
+      *> counterparts (STEP 2). Centralizing the mirroring here means
+      *> a field added to CPY-ORDERS only needs one new MOVE line in
+      *> this pair of paragraphs, not a hunt through every place this
+      *> program touches Oracle. ORDER-STATUS is WORKING-STORAGE-only
+      *> (no LS-ORDER-STATUS — see CPY-ORDSTAT) and is never part of
+      *> the caller's interface, so it is not mirrored here.
+       MOVE-LINKAGE-TO-ORACLE.
            MOVE LS-ORDER-ID TO WS-ORA-ORDER-ID
+           MOVE LS-QUANTITY TO WS-ORA-QUANTITY.
+
+      *> The reverse mirror. No current call site needs every field
+      *> mirrored back at once — QUANTITY's Oracle-to-caller path
+      *> goes through LS-LINE-QTY-TABLE one row at a time (see
+      *> FETCH-ONE-ORDER-LINE) rather than the scalar LS-QUANTITY —
+      *> but this paragraph exists so the next field that does need a
+      *> straight scalar mirror back has somewhere to go.
+       MOVE-ORACLE-TO-LINKAGE.
+           MOVE WS-ORA-ORDER-ID TO LS-ORDER-ID
+           MOVE WS-ORA-QUANTITY TO LS-QUANTITY.
+
+      *> Adds up every line item in LS-LINE-QTY-TABLE into
+      *> WS-ORA-LINE-TOTAL for UPDATE-INVENTORY, the same
+      *> PERFORM-a-paragraph-with-VARYING idiom VALIDATE-QUANTITY uses
+      *> to walk the table.
+       SUM-LINE-QUANTITIES.
+           MOVE 0 TO WS-ORA-LINE-TOTAL
+           PERFORM ADD-ONE-LINE-TO-TOTAL
+               VARYING WS-LINE-IDX FROM 1 BY 1
+               UNTIL WS-LINE-IDX > LS-LINE-COUNT.
+
+       ADD-ONE-LINE-TO-TOTAL.
+           ADD LS-LINE-QTY (WS-LINE-IDX) TO WS-ORA-LINE-TOTAL.
 
       *> STEP 3: Use COMP-5 variables as Oracle host variables.
       *> Oracle reads WS-ORA-ORDER-ID as native little-endian:
       *>   39 30 00 00 → 0x00003039 = 12345 → CORRECT.
+      *>
+      *> Opens the cursor and drains every row it returns. SQLCODE on
+      *> exit is whatever the OPEN failed with, or — if OPEN
+      *> succeeded — the SQLCODE the fetch loop stopped on (0 rows
+      *> left reports the same SQLCODE = 100 a singleton SELECT INTO
+      *> would have reported "not found" with, so CHECK-RETRY-NEEDED
+      *> and TRANSLATE-SQLCODE below need no change).
+       EXECUTE-ORDER-QUERY.
+           MOVE 0 TO LS-LINE-COUNT
+           MOVE "N" TO WS-LINE-OVERFLOW-SW
            EXEC SQL
-               SELECT QUANTITY
-               INTO :WS-ORA-QUANTITY
-               FROM ORDERS
-               WHERE ORDER_ID = :WS-ORA-ORDER-ID
+               OPEN ORDER-LINES-CURSOR
            END-EXEC
+           IF SQLCODE = 0
+               PERFORM FETCH-ORDER-LINES
+               EXEC SQL
+                   CLOSE ORDER-LINES-CURSOR
+               END-EXEC
+           END-IF.
+
+      *> Fetches rows one at a time until the cursor reports no more
+      *> (or an error), converting each COMP-5 quantity to COMP as it
+      *> lands in the LINKAGE table — the same MOVE-triggered
+      *> byte-swap STEP 4 describes for the single-row case, just
+      *> repeated once per line item. Keeps fetching past
+      *> LS-LINE-QTY-TABLE's 50-entry capacity (OCCURS 1 TO 50) rather
+      *> than stopping as soon as it fills, so a 51st row actually has
+      *> to be fetched and come back SQLCODE = 0 before WS-LINE-OVERFLOW
+      *> is set — an order with exactly 50 lines must not be flagged —
+      *> LOOKUP-ORDER treats WS-LINE-OVERFLOW as a failed lookup rather
+      *> than silently reporting a partial order.
+       FETCH-ORDER-LINES.
+           PERFORM FETCH-ONE-ORDER-LINE UNTIL SQLCODE NOT = 0.
 
-      *> SQLCODE is now COMP-5 (from SQLCA5), so Oracle and COBOL
-      *> agree on its value. If Oracle writes SQLCODE = 0:
-      *>   Bytes: 00 00 00 00 (same in both LE and BE for zero)
-      *> If Oracle writes SQLCODE = 100:
-      *>   LE bytes: 64 00 00 00
-      *>   COBOL reads as COMP-5 (LE): 0x00000064 = 100 → CORRECT.
+       FETCH-ONE-ORDER-LINE.
+           EXEC SQL
+               FETCH ORDER-LINES-CURSOR
+               INTO :WS-ORA-QUANTITY
+           END-EXEC
            IF SQLCODE = 0
-      *> STEP 4: MOVE results from COMP-5 (LE) back to COMP (BE).
-      *> The compiler automatically converts LE → BE.
-      *>
-      *> Example if Oracle returned QUANTITY = 70000:
-      *>   WS-ORA-QUANTITY (COMP-5, LE): 70 11 01 00
-      *>   After MOVE:
-      *>   LS-QUANTITY (COMP, BE):       00 01 11 70  (still 70000)
-      *>
-      *> The caller receives the value in the byte order it
-      *> expects — big-endian, compatible with MQ and AIX.
-               MOVE WS-ORA-QUANTITY TO LS-QUANTITY
-               MOVE 0 TO LS-RETURN-CODE
+               IF LS-LINE-COUNT < 50
+                   ADD 1 TO LS-LINE-COUNT
+                   MOVE WS-ORA-QUANTITY TO LS-LINE-QTY (LS-LINE-COUNT)
+               ELSE
+                   SET WS-LINE-OVERFLOW TO TRUE
+               END-IF
+           END-IF.
+
+      *> Retry only on transient row-lock contention, never on a
+      *> real business error (not found, dup key, etc.) — retrying
+      *> those would just waste another round trip for the same
+      *> answer.
+       CHECK-RETRY-NEEDED.
+           IF SQLCODE = ORA-SQLCODE-RESOURCE-BUSY
+                   OR SQLCODE = ORA-SQLCODE-LOCK-TIMEOUT
+               MOVE "Y" TO WS-RETRY-SW
            ELSE
-               MOVE 0 TO LS-QUANTITY
-               MOVE SQLCODE TO LS-RETURN-CODE
-           END-IF
+               MOVE "N" TO WS-RETRY-SW
+           END-IF.
 
-           GOBACK.
+      *> Standard SQLCODE-zero check, shared with every other
+      *> COMP-5/SQLCA5 program via CPY-SQLCHECK — see that copybook.
+           COPY CPY-SQLCHECK.
+
+      *> Translate the raw Oracle SQLCODE into our own business
+      *> return-code scheme (CPY-RETCODES) so downstream MQ
+      *> consumers of LS-RETURN-CODE never need Oracle-specific
+      *> knowledge.
+       TRANSLATE-SQLCODE.
+           EVALUATE SQLCODE
+               WHEN ORA-SQLCODE-NOT-FOUND
+                   MOVE RC-NOT-FOUND TO LS-RETURN-CODE
+               WHEN ORA-SQLCODE-DUP-KEY
+                   MOVE RC-DUP-KEY TO LS-RETURN-CODE
+               WHEN ORA-SQLCODE-RESOURCE-BUSY
+               WHEN ORA-SQLCODE-LOCK-TIMEOUT
+                   MOVE RC-RESOURCE-BUSY TO LS-RETURN-CODE
+               WHEN OTHER
+                   MOVE RC-UNKNOWN-ORACLE-ERROR TO LS-RETURN-CODE
+           END-EVALUATE.
+
+      *> Append one audit record for this invocation. This is the
+      *> only durable trace of an order lookup — the two DISPLAY
+      *> lines in SAFE02-CALLER's MAIN-PARA don't run at all when
+      *> this module is invoked from anything else (e.g. ORDCMPR.cob).
+       WRITE-AUDIT-RECORD.
+           MOVE LS-ORDER-ID TO AUD-ORDER-ID
+           MOVE WS-QUANTITY-ON-ENTRY TO AUD-QUANTITY-IN
+           MOVE LS-QUANTITY TO AUD-QUANTITY-OUT
+           MOVE LS-RETURN-CODE TO AUD-RETURN-CODE
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE LS-CORRELATION-ID TO AUD-CORRELATION-ID
+
+           MOVE SPACES TO ORDAUDIT-LINE
+           STRING AUD-ORDER-ID        DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  AUD-QUANTITY-IN     DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  AUD-QUANTITY-OUT    DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  AUD-RETURN-CODE     DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  AUD-TIMESTAMP       DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  AUD-CORRELATION-ID  DELIMITED BY SIZE
+               INTO ORDAUDIT-LINE
+           END-STRING
+
+           OPEN EXTEND ORDAUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+      *> File doesn't exist yet on the first-ever call — create it.
+               OPEN OUTPUT ORDAUDIT-FILE
+           END-IF
+           WRITE ORDAUDIT-LINE
+           CLOSE ORDAUDIT-FILE.
