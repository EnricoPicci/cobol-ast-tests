@@ -0,0 +1,126 @@
+      ******************************************************************
+      * PLATCHK.cob — Platform/BINARY-Option Config Guard
+      *
+      * PURPOSE:
+      *   Nothing else in this suite checks, at run time, that the
+      *   compiler's BINARY option actually matches the box this
+      *   build is running on. PLATCHK reads the expected BINARY(BE)/
+      *   NATIVE setting and OS name from a control file and compares
+      *   them against what this run actually is, so a BINARY(BE)
+      *   build never gets silently deployed to a box expecting
+      *   NATIVE (or vice versa).
+      *
+      *   The actual BINARY option in effect is detected the same way
+      *   ENDIAN01.cob demonstrates the REDEFINES hazard: a known
+      *   COMP value is inspected byte-by-byte, since COBOL has no
+      *   direct "what BINARY option was I compiled with" intrinsic.
+      *   The actual OS name comes from an environment variable that
+      *   the job's shell wrapper / JCL is expected to set from the
+      *   real `uname`, so this guard reflects the box it is actually
+      *   running on rather than anything baked in at compile time.
+      *
+      *   CALL "PLATCHK" with no parameters from the top of any
+      *   program's MAIN-PARA before it touches Oracle or MQ. On a
+      *   mismatch this module DISPLAYs a clear message and does
+      *   STOP RUN itself, ending the whole job — callers do not need
+      *   to check a return code to know whether it is safe to
+      *   proceed.
+      *
+      * CONTROL FILE FORMAT (PLATCFG.DAT, sequential, one record):
+      *   Positions  1-10  BINARY-OPTION  PIC X(10)  ("BE" or "NATIVE")
+      *   Positions 11-20  OS-NAME        PIC X(10)  (e.g. "LINUX")
+      *   Missing file means no expectation has been configured yet —
+      *   PLATCHK does not block the run in that case.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PLATCHK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLATFORM-CONFIG-FILE ASSIGN TO "PLATCFG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PLATFORM-CONFIG-FILE.
+       01  PLATFORM-CONFIG-RECORD.
+           05  PCR-BINARY-OPTION      PIC X(10).
+           05  PCR-OS-NAME            PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CONFIG-STATUS           PIC XX.
+       01  WS-CONFIG-FOUND-SW         PIC X VALUE "N".
+           88  WS-CONFIG-FOUND        VALUE "Y".
+
+       01  WS-EXPECTED-BINARY         PIC X(10) VALUE SPACES.
+       01  WS-EXPECTED-OS             PIC X(10) VALUE SPACES.
+       01  WS-ACTUAL-BINARY           PIC X(10) VALUE SPACES.
+       01  WS-ACTUAL-OS               PIC X(10) VALUE SPACES.
+
+      *> Known COMP value used to detect the actual BINARY option at
+      *> run time — same byte-inspection technique as ENDIAN01.cob's
+      *> REDEFINES hazard demo.
+       01  WS-PROBE-VAL               PIC S9(9) COMP VALUE 1.
+       01  WS-PROBE-BYTES             REDEFINES WS-PROBE-VAL.
+           05  WS-PROBE-BYTE-1        PIC X(1).
+           05  WS-PROBE-BYTE-2        PIC X(1).
+           05  WS-PROBE-BYTE-3        PIC X(1).
+           05  WS-PROBE-BYTE-4        PIC X(1).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM READ-CONFIG
+           IF WS-CONFIG-FOUND
+               PERFORM DETECT-ACTUAL-BINARY
+               PERFORM DETECT-ACTUAL-OS
+               IF WS-EXPECTED-BINARY NOT = WS-ACTUAL-BINARY
+                       OR WS-EXPECTED-OS NOT = WS-ACTUAL-OS
+                   PERFORM REPORT-MISMATCH-AND-STOP
+               END-IF
+           END-IF
+           GOBACK.
+
+       READ-CONFIG.
+           OPEN INPUT PLATFORM-CONFIG-FILE
+           IF WS-CONFIG-STATUS = "00"
+               READ PLATFORM-CONFIG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PCR-BINARY-OPTION TO WS-EXPECTED-BINARY
+                       MOVE PCR-OS-NAME TO WS-EXPECTED-OS
+                       MOVE "Y" TO WS-CONFIG-FOUND-SW
+               END-READ
+               CLOSE PLATFORM-CONFIG-FILE
+           END-IF.
+
+      *> Value 1 stored as a 4-byte COMP:
+      *>   BINARY(BE):     00 00 00 01 — last byte is non-zero
+      *>   BINARY(NATIVE): 01 00 00 00 — first byte is non-zero
+       DETECT-ACTUAL-BINARY.
+           IF WS-PROBE-BYTE-1 = X"01"
+               MOVE "NATIVE" TO WS-ACTUAL-BINARY
+           ELSE
+               IF WS-PROBE-BYTE-4 = X"01"
+                   MOVE "BE" TO WS-ACTUAL-BINARY
+               ELSE
+                   MOVE "UNKNOWN" TO WS-ACTUAL-BINARY
+               END-IF
+           END-IF.
+
+      *> The shell wrapper / JCL that starts this job is expected to
+      *> set PLATCHK_OS from the real `uname` before invoking it — an
+      *> unset variable reads back as SPACES, which simply never
+      *> matches a configured expectation and correctly fails closed.
+       DETECT-ACTUAL-OS.
+           ACCEPT WS-ACTUAL-OS FROM ENVIRONMENT "PLATCHK_OS".
+
+       REPORT-MISMATCH-AND-STOP.
+           DISPLAY "PLATCHK: platform mismatch — refusing to run"
+           DISPLAY "  expected BINARY: " WS-EXPECTED-BINARY
+               " OS: " WS-EXPECTED-OS
+           DISPLAY "  actual   BINARY: " WS-ACTUAL-BINARY
+               " OS: " WS-ACTUAL-OS
+           STOP RUN.
