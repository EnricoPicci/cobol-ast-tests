@@ -0,0 +1,237 @@
+      ******************************************************************
+      * ORDRECON.cob — Nightly MQ-to-ORDERS Reconciliation Report
+      *
+      * PURPOSE:
+      *   End-of-day check that every order that came in over MQ and
+      *   was looked up (and so logged to ORDAUDIT by ENDIAN02-CALLED
+      *   or SAFE02-CALLED) actually has a matching ORDERS row for the
+      *   same business date. Counts ORDAUDIT records against an
+      *   ORDERS row count for that date and flags a mismatch, since a
+      *   silently dropped MQ message would otherwise go unnoticed —
+      *   there is no other place that cross-checks the two.
+      *
+      *   Business date defaults to the date this job runs, matching
+      *   a scheduled nightly run; the audit side is counted by the
+      *   AUD-TIMESTAMP date (same FUNCTION CURRENT-DATE format the
+      *   CALLED modules stamp every record with — see CPY-ORDAUDIT),
+      *   the ORDERS side by an EXEC SQL COUNT against ORDER_DATE.
+      *
+      * ORDAUDIT RECORD FORMAT (fixed-width, one space between fields
+      *   — see WRITE-AUDIT-RECORD in SAFE02-CALLED.cob/
+      *   ENDIAN02-CALLED.cob):
+      *   Positions  1- 9  AUD-ORDER-ID        PIC 9(9)
+      *   Position  10     (space)
+      *   Positions 11-19  AUD-QUANTITY-IN     PIC 9(9)
+      *   Position  20     (space)
+      *   Positions 21-29  AUD-QUANTITY-OUT    PIC 9(9)
+      *   Position  30     (space)
+      *   Positions 31-34  AUD-RETURN-CODE     PIC S9(4)
+      *   Position  35     (space)
+      *   Positions 36-43  business date (first 8 bytes of the 26-byte
+      *                    AUD-TIMESTAMP)
+      *   Positions 44-62  rest of AUD-TIMESTAMP plus its field
+      *                    delimiter — not needed here, read as FILLER.
+      *   Positions 63-82  AUD-CORRELATION-ID — its prefix tells
+      *                    genuine MQ-driven lookups (ENDIAN02-/
+      *                    SAFE02-) apart from ORDCMPR/ORDDIFF's
+      *                    byte-comparison and diagnostic calls into
+      *                    the same CALLED modules (ORDCMPR-/ORDDIFF-),
+      *                    which must not be counted here.
+      *
+      * COMPILE: BINARY(BE) on Linux x86, same as the CALLED modules.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDRECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDAUDIT-FILE ASSIGN TO "ORDAUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT RECON-REPORT-FILE ASSIGN TO "ORDRECON.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDAUDIT-FILE.
+       01  ORDAUDIT-REC-IN.
+           05  AUD-ORDER-ID-IN        PIC 9(9).
+           05  FILLER                 PIC X(1).
+           05  AUD-QUANTITY-IN-IN     PIC 9(9).
+           05  FILLER                 PIC X(1).
+           05  AUD-QUANTITY-OUT-IN    PIC 9(9).
+           05  FILLER                 PIC X(1).
+           05  AUD-RETURN-CODE-IN     PIC S9(4).
+           05  FILLER                 PIC X(1).
+           05  AUD-BUSINESS-DATE-IN   PIC X(8).
+           05  FILLER                 PIC X(19).
+           05  AUD-CORRELATION-ID-IN  PIC X(20).
+
+       FD  RECON-REPORT-FILE.
+       01  RECON-REPORT-LINE          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS            PIC XX.
+           88  WS-AUDIT-OK            VALUE "00".
+           88  WS-AUDIT-EOF           VALUE "10".
+       01  WS-REPORT-STATUS           PIC XX.
+           88  WS-REPORT-OK           VALUE "00".
+
+       01  WS-EOF-FLAG                PIC X VALUE "N".
+           88  WS-EOF                 VALUE "Y".
+
+      *> Defaults to today — this job is meant to run as a nightly,
+      *> unattended step for the day's own business date.
+       01  WS-BUSINESS-DATE           PIC X(8).
+
+      *> STEP: ORDERS row count uses a COMP-5 host variable, the same
+      *> convention as every other Oracle-calling program in this
+      *> suite (see SAFE02-CALLED.cob).
+       01  WS-ORA-ORDER-COUNT         PIC S9(9) COMP-5 VALUE 0.
+
+       01  WS-COUNTERS.
+           05  WS-AUDIT-COUNT         PIC 9(9) VALUE ZERO.
+           05  WS-ORDERS-COUNT        PIC 9(9) VALUE ZERO.
+
+      *> Set when COUNT-ORDERS-ROWS' EXEC SQL fails — a bad SQLCODE
+      *> there must not be read as "zero ORDERS rows today", which
+      *> could otherwise manufacture a false MISMATCH (or worse, a
+      *> false OK if the audit count also happens to be zero).
+       01  WS-ORACLE-ERROR-SW         PIC X VALUE "N".
+           88  WS-ORACLE-ERROR        VALUE "Y".
+
+       01  WS-REPORT-LINE-FIELDS.
+           05  WS-RL-AUDIT-COUNT      PIC Z(8)9.
+           05  FILLER                 PIC X(3) VALUE SPACES.
+           05  WS-RL-ORDERS-COUNT     PIC Z(8)9.
+           05  FILLER                 PIC X(3) VALUE SPACES.
+           05  WS-RL-FLAG             PIC X(9).
+
+           EXEC SQL INCLUDE SQLCA5 END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM DETERMINE-BUSINESS-DATE
+           PERFORM COUNT-AUDIT-RECORDS
+           PERFORM COUNT-ORDERS-ROWS
+           PERFORM WRITE-RECONCILIATION-REPORT
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT ORDAUDIT-FILE
+           OPEN OUTPUT RECON-REPORT-FILE.
+
+       CLOSE-FILES.
+           CLOSE RECON-REPORT-FILE
+           IF WS-AUDIT-STATUS = "00" OR WS-AUDIT-STATUS = "10"
+               CLOSE ORDAUDIT-FILE
+           END-IF.
+
+       DETERMINE-BUSINESS-DATE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-BUSINESS-DATE.
+
+      *> A missing ORDAUDIT.DAT (no order lookups ever logged) is not
+      *> an error here — it just means zero calls to reconcile
+      *> against, same as a first-ever run.
+      *>
+      *> Only records tagged with a genuine MQ-driven caller's prefix
+      *> (ENDIAN02-CALLER.cob/SAFE02-CALLED.cob's own caller both use
+      *> "ENDIAN02-"/"SAFE02-") count toward the ORDERS comparison.
+      *> ORDCMPR.cob and ORDDIFF.cob call the same CALLED modules for
+      *> byte-comparison and diagnostic purposes ("ORDCMPR-"/
+      *> "ORDDIFF-" prefixes) with no corresponding MQ traffic or
+      *> ORDERS row of their own making — counting those would
+      *> manufacture a false MISMATCH on any date a cutover-wave
+      *> comparison run shares with a nightly reconciliation run.
+       COUNT-AUDIT-RECORDS.
+           IF WS-AUDIT-STATUS = "00"
+               PERFORM UNTIL WS-EOF
+                   READ ORDAUDIT-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           IF AUD-BUSINESS-DATE-IN = WS-BUSINESS-DATE
+                                   AND (AUD-CORRELATION-ID-IN (1:9) = "ENDIAN02-"
+                                    OR AUD-CORRELATION-ID-IN (1:7) = "SAFE02-")
+                               ADD 1 TO WS-AUDIT-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+      *> Counts ORDERS rows placed on the business date under
+      *> reconciliation. ORDER_DATE is not part of CPY-ORDERS (that
+      *> copybook only carries the fields the lookup/update host
+      *> variables need) — assumed present on the ORDERS table itself
+      *> for this report.
+       COUNT-ORDERS-ROWS.
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-ORA-ORDER-COUNT
+                 FROM ORDERS
+                WHERE TO_CHAR(ORDER_DATE, 'YYYYMMDD')
+                    = :WS-BUSINESS-DATE
+           END-EXEC
+           IF SQLCODE = 0
+               MOVE WS-ORA-ORDER-COUNT TO WS-ORDERS-COUNT
+           ELSE
+               SET WS-ORACLE-ERROR TO TRUE
+           END-IF.
+
+       WRITE-RECONCILIATION-REPORT.
+           PERFORM WRITE-REPORT-HEADER
+           MOVE WS-AUDIT-COUNT TO WS-RL-AUDIT-COUNT
+           IF WS-ORACLE-ERROR
+               PERFORM WRITE-ORACLE-ERROR-LINE
+           ELSE
+               PERFORM WRITE-COUNT-COMPARISON-LINE
+           END-IF.
+
+      *> The ORDERS-side count could not be trusted — say so instead
+      *> of writing a count line that looks like a real comparison.
+       WRITE-ORACLE-ERROR-LINE.
+           MOVE SPACES TO RECON-REPORT-LINE
+           STRING WS-RL-AUDIT-COUNT    DELIMITED BY SIZE
+                  "  "                 DELIMITED BY SIZE
+                  "N/A      "          DELIMITED BY SIZE
+                  "  "                 DELIMITED BY SIZE
+                  "ERROR"              DELIMITED BY SIZE
+               INTO RECON-REPORT-LINE
+           END-STRING
+           WRITE RECON-REPORT-LINE.
+
+       WRITE-COUNT-COMPARISON-LINE.
+           MOVE WS-ORDERS-COUNT TO WS-RL-ORDERS-COUNT
+           IF WS-AUDIT-COUNT NOT = WS-ORDERS-COUNT
+               MOVE "MISMATCH" TO WS-RL-FLAG
+           ELSE
+               MOVE "OK" TO WS-RL-FLAG
+           END-IF
+
+           MOVE SPACES TO RECON-REPORT-LINE
+           STRING WS-RL-AUDIT-COUNT    DELIMITED BY SIZE
+                  "  "                 DELIMITED BY SIZE
+                  WS-RL-ORDERS-COUNT   DELIMITED BY SIZE
+                  "  "                 DELIMITED BY SIZE
+                  WS-RL-FLAG           DELIMITED BY SIZE
+               INTO RECON-REPORT-LINE
+           END-STRING
+           WRITE RECON-REPORT-LINE.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO RECON-REPORT-LINE
+           STRING "RECONCILIATION FOR BUSINESS DATE: " DELIMITED BY SIZE
+                  WS-BUSINESS-DATE                     DELIMITED BY SIZE
+               INTO RECON-REPORT-LINE
+           END-STRING
+           WRITE RECON-REPORT-LINE
+           MOVE "ORDAUDIT-COUNT   ORDERS-COUNT  FLAG"
+               TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+           MOVE ALL "-" TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE.
