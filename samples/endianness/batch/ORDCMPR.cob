@@ -0,0 +1,373 @@
+      ******************************************************************
+      * ORDCMPR.cob — Batch Pass/Fail Comparison Driver
+      *
+      * PURPOSE:
+      *   Drives both ENDIAN02-CALLED (the buggy pattern) and
+      *   SAFE02-CALLED (the correct pattern) against the same set of
+      *   order IDs read from a sequential extract file, and writes a
+      *   report flagging every record where the two disagree on
+      *   returned QUANTITY or return code.
+      *
+      *   This turns the byte-order divergence ENDIAN02-CALLED.cob and
+      *   SAFE02-CALLED.cob document in comments into something that
+      *   can be run unattended over hundreds of real order IDs before
+      *   an AIX-to-Linux cutover wave, producing one discrepancy
+      *   report for the go/no-go checklist instead of eyeballing two
+      *   DISPLAY lines per run.
+      *
+      * EXTRACT FILE FORMAT (same layout whether read sequentially or
+      *   indexed, one record per order):
+      *   Positions  1- 9  ORDER-ID   PIC 9(9)
+      *   Positions 10-18  QUANTITY   PIC 9(9)  (informational only —
+      *                                          not used for the
+      *                                          comparison; Oracle is
+      *                                          the source of truth)
+      *
+      *   Two copies of the extract are supported: ORDEXTR.DAT, a
+      *   LINE SEQUENTIAL file read start to finish on a first-ever
+      *   run, and ORDEXTR.IDX, an INDEXED (keyed by ORDER-ID) mirror
+      *   of the same records built ahead of time for restart runs —
+      *   once READ-RESTART-CHECKPOINT finds a last-processed
+      *   ORDER-ID, a START positions directly at the next key instead
+      *   of re-reading and skip-counting through every prior
+      *   sequential record, which matters once extract volumes run
+      *   to tens of thousands of orders.
+      *
+      * COMPILE: BINARY(BE) on Linux x86, same as the CALLED modules.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDCMPR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-EXTRACT-FILE ASSIGN TO "ORDEXTR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+      *> Indexed mirror of ORDER-EXTRACT-FILE, used only on a restart
+      *> run so PROCESS-FROM-INDEXED-RESTART can START at the next key
+      *> after the checkpoint instead of reading from the top.
+           SELECT ORDER-EXTRACT-INDEXED-FILE ASSIGN TO "ORDEXTR.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OE-ORDER-ID-IDX
+               FILE STATUS IS WS-EXTRACT-IDX-STATUS.
+
+           SELECT COMPARISON-REPORT-FILE ASSIGN TO "ORDCMPR.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+      *> Restart checkpoint — holds the last-processed ORDER-ID so an
+      *> abended run (e.g. Oracle becomes unavailable partway through
+      *> a tens-of-thousands-record extract) can resume without
+      *> reprocessing orders that already succeeded.
+           SELECT RESTART-FILE ASSIGN TO "ORDCMPR.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDER-EXTRACT-FILE.
+       01  ORDER-EXTRACT-RECORD.
+           05  OE-ORDER-ID            PIC 9(9).
+           05  OE-QUANTITY            PIC 9(9).
+
+       FD  ORDER-EXTRACT-INDEXED-FILE.
+       01  ORDER-EXTRACT-INDEXED-RECORD.
+           05  OE-ORDER-ID-IDX        PIC 9(9).
+           05  OE-QUANTITY-IDX        PIC 9(9).
+
+       FD  COMPARISON-REPORT-FILE.
+       01  COMPARISON-REPORT-LINE     PIC X(132).
+
+       FD  RESTART-FILE.
+       01  RESTART-RECORD             PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXTRACT-STATUS          PIC XX.
+           88  WS-EXTRACT-OK          VALUE "00".
+           88  WS-EXTRACT-EOF         VALUE "10".
+       01  WS-EXTRACT-IDX-STATUS      PIC XX.
+           88  WS-EXTRACT-IDX-OK      VALUE "00".
+           88  WS-EXTRACT-IDX-EOF     VALUE "10".
+       01  WS-REPORT-STATUS           PIC XX.
+           88  WS-REPORT-OK           VALUE "00".
+       01  WS-RESTART-STATUS          PIC XX.
+
+      *> Holds the order being processed regardless of which extract
+      *> organization it came from, so PROCESS-ONE-ORDER and the
+      *> checkpoint/report paragraphs don't need to know whether this
+      *> run is reading ORDER-EXTRACT-FILE or
+      *> ORDER-EXTRACT-INDEXED-FILE.
+       01  WS-CURRENT-ORDER-ID        PIC 9(9).
+       01  WS-CURRENT-QUANTITY        PIC 9(9).
+
+       01  WS-EOF-FLAG                PIC X VALUE "N".
+           88  WS-EOF                 VALUE "Y".
+
+      *> Every N extract records read, the last-processed ORDER-ID is
+      *> written to ORDCMPR.CKP so a restart can skip past it. On
+      *> startup, any record at or below this value is assumed already
+      *> processed and is skipped without re-calling either CALLED
+      *> module.
+       01  WS-CHECKPOINT-INTERVAL     PIC 9(4) VALUE 100.
+       01  WS-CHECKPOINT-ORDER-ID     PIC 9(9) VALUE ZERO.
+
+      *> Parameters passed BY REFERENCE to each CALLED module — both
+      *> modules expect COMP fields (big-endian under BINARY(BE)).
+       01  WS-CALL-ORDER-ID           PIC S9(9) COMP.
+       01  WS-CALL-QUANTITY           PIC S9(9) COMP.
+       01  WS-CALL-RETURN-CODE        PIC S9(4) COMP.
+
+       01  WS-ENDIAN-QUANTITY         PIC S9(9) COMP.
+       01  WS-ENDIAN-RETURN-CODE      PIC S9(4) COMP.
+       01  WS-SAFE-QUANTITY           PIC S9(9) COMP.
+       01  WS-SAFE-RETURN-CODE        PIC S9(4) COMP.
+
+      *> Both CALLED modules now return every line item for the
+      *> order, not just one — reused across both CALL statements in
+      *> PROCESS-ONE-ORDER the same way WS-CALL-QUANTITY is. Only the
+      *> first line item (index 1) feeds the existing comparison
+      *> report; a full per-line comparison is outside this report's
+      *> scope.
+       01  WS-CALL-LINE-COUNT         PIC 9(4) COMP.
+       01  WS-CALL-LINE-QTY-TABLE.
+           05  WS-CALL-LINE-QTY       PIC S9(9) COMP
+                                       OCCURS 1 TO 50 TIMES
+                                       DEPENDING ON WS-CALL-LINE-COUNT.
+
+      *> Tags both calls in PROCESS-ONE-ORDER so this batch step's
+      *> lookups can be grepped across MQ, COBOL, and Oracle logs by
+      *> one ID, the same as any other caller of these modules.
+       01  WS-CALL-CORRELATION-ID     PIC X(20).
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ        PIC 9(9) VALUE ZERO.
+           05  WS-MISMATCH-COUNT      PIC 9(9) VALUE ZERO.
+
+       01  WS-REPORT-LINE-FIELDS.
+           05  WS-RL-ORDER-ID         PIC Z(8)9.
+           05  FILLER                 PIC X(3) VALUE SPACES.
+           05  WS-RL-ENDIAN-QTY       PIC -(9)9.
+           05  FILLER                 PIC X(3) VALUE SPACES.
+           05  WS-RL-SAFE-QTY         PIC -(9)9.
+           05  FILLER                 PIC X(3) VALUE SPACES.
+           05  WS-RL-ENDIAN-RC        PIC -(4)9.
+           05  FILLER                 PIC X(3) VALUE SPACES.
+           05  WS-RL-SAFE-RC          PIC -(4)9.
+           05  FILLER                 PIC X(3) VALUE SPACES.
+           05  WS-RL-FLAG             PIC X(9).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-REPORT-FILE
+           PERFORM READ-RESTART-CHECKPOINT
+           PERFORM WRITE-REPORT-HEADER
+           IF WS-CHECKPOINT-ORDER-ID > 0
+               PERFORM PROCESS-FROM-INDEXED-RESTART
+               IF WS-EXTRACT-IDX-STATUS = "00"
+                   PERFORM CLEAR-RESTART-CHECKPOINT
+               ELSE
+                   PERFORM WRITE-EXTRACT-OPEN-ERROR
+               END-IF
+           ELSE
+               PERFORM PROCESS-FROM-SEQUENTIAL
+               IF WS-EXTRACT-STATUS = "00"
+                   PERFORM CLEAR-RESTART-CHECKPOINT
+               ELSE
+                   PERFORM WRITE-EXTRACT-OPEN-ERROR
+               END-IF
+           END-IF
+           PERFORM WRITE-REPORT-SUMMARY
+           PERFORM CLOSE-REPORT-FILE
+           STOP RUN.
+
+       OPEN-REPORT-FILE.
+           OPEN OUTPUT COMPARISON-REPORT-FILE.
+
+       CLOSE-REPORT-FILE.
+           CLOSE COMPARISON-REPORT-FILE.
+
+      *> Missing restart file means there is nothing to resume from —
+      *> WS-CHECKPOINT-ORDER-ID stays zero and every record is
+      *> processed, same as a first-ever run.
+       READ-RESTART-CHECKPOINT.
+           MOVE ZERO TO WS-CHECKPOINT-ORDER-ID
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-STATUS = "00"
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RESTART-RECORD TO WS-CHECKPOINT-ORDER-ID
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+      *> First-ever run (no checkpoint yet) — read the sequential
+      *> extract start to finish.
+       PROCESS-FROM-SEQUENTIAL.
+           OPEN INPUT ORDER-EXTRACT-FILE
+           IF WS-EXTRACT-STATUS = "00"
+               PERFORM UNTIL WS-EOF
+                   READ ORDER-EXTRACT-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-RECORDS-READ
+                           MOVE OE-ORDER-ID TO WS-CURRENT-ORDER-ID
+                           MOVE OE-QUANTITY TO WS-CURRENT-QUANTITY
+                           PERFORM PROCESS-ONE-ORDER
+                           PERFORM CHECKPOINT-IF-DUE
+                   END-READ
+               END-PERFORM
+               CLOSE ORDER-EXTRACT-FILE
+           END-IF.
+
+      *> Restart run — START the indexed mirror directly at the key
+      *> after the checkpoint instead of re-reading and skip-counting
+      *> through every prior sequential record.
+       PROCESS-FROM-INDEXED-RESTART.
+           OPEN INPUT ORDER-EXTRACT-INDEXED-FILE
+           IF WS-EXTRACT-IDX-STATUS = "00"
+               MOVE WS-CHECKPOINT-ORDER-ID TO OE-ORDER-ID-IDX
+               START ORDER-EXTRACT-INDEXED-FILE
+                   KEY IS GREATER THAN OE-ORDER-ID-IDX
+                   INVALID KEY
+                       SET WS-EOF TO TRUE
+               END-START
+               PERFORM UNTIL WS-EOF
+                   READ ORDER-EXTRACT-INDEXED-FILE NEXT RECORD
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-RECORDS-READ
+                           MOVE OE-ORDER-ID-IDX TO WS-CURRENT-ORDER-ID
+                           MOVE OE-QUANTITY-IDX TO WS-CURRENT-QUANTITY
+                           PERFORM PROCESS-ONE-ORDER
+                           PERFORM CHECKPOINT-IF-DUE
+                   END-READ
+               END-PERFORM
+               CLOSE ORDER-EXTRACT-INDEXED-FILE
+           END-IF.
+
+      *> Neither extract file could be opened — zero records were
+      *> processed this run. Leave the checkpoint exactly as it was
+      *> (do NOT clear it) so the next run still resumes from the
+      *> last known-good position instead of silently losing whatever
+      *> was in flight, and say so on the report so it isn't mistaken
+      *> for a clean zero-mismatch run.
+       WRITE-EXTRACT-OPEN-ERROR.
+           MOVE SPACES TO COMPARISON-REPORT-LINE
+           MOVE "ERROR: EXTRACT FILE COULD NOT BE OPENED — NO RECORDS"
+               TO COMPARISON-REPORT-LINE
+           WRITE COMPARISON-REPORT-LINE
+           MOVE SPACES TO COMPARISON-REPORT-LINE
+           MOVE "PROCESSED. RESTART CHECKPOINT LEFT INTACT."
+               TO COMPARISON-REPORT-LINE
+           WRITE COMPARISON-REPORT-LINE.
+
+      *> A run that reaches here processed every record through to
+      *> EOF, so the checkpoint no longer has anything to resume from.
+      *> Truncate it to empty so the next run starts fresh instead of
+      *> being stuck in indexed-restart mode forever.
+       CLEAR-RESTART-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           CLOSE RESTART-FILE.
+
+       CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL) = 0
+               MOVE WS-CURRENT-ORDER-ID TO RESTART-RECORD
+               OPEN OUTPUT RESTART-FILE
+               WRITE RESTART-RECORD
+               CLOSE RESTART-FILE
+           END-IF.
+
+       PROCESS-ONE-ORDER.
+           MOVE WS-CURRENT-ORDER-ID TO WS-CALL-ORDER-ID
+           MOVE SPACES TO WS-CALL-CORRELATION-ID
+           STRING "ORDCMPR-" DELIMITED BY SIZE
+                  WS-CURRENT-ORDER-ID DELIMITED BY SIZE
+               INTO WS-CALL-CORRELATION-ID
+           END-STRING
+
+           MOVE ZERO TO WS-CALL-QUANTITY
+           MOVE ZERO TO WS-CALL-RETURN-CODE
+           MOVE ZERO TO WS-CALL-LINE-COUNT
+           CALL "ENDIAN02-CALLED" USING
+               WS-CALL-ORDER-ID
+               WS-CALL-QUANTITY
+               WS-CALL-RETURN-CODE
+               WS-CALL-LINE-COUNT
+               WS-CALL-LINE-QTY-TABLE
+               WS-CALL-CORRELATION-ID
+           MOVE WS-CALL-QUANTITY TO WS-ENDIAN-QUANTITY
+           MOVE WS-CALL-RETURN-CODE TO WS-ENDIAN-RETURN-CODE
+
+           MOVE ZERO TO WS-CALL-QUANTITY
+           MOVE ZERO TO WS-CALL-RETURN-CODE
+           MOVE ZERO TO WS-CALL-LINE-COUNT
+           CALL "SAFE02-CALLED" USING
+               WS-CALL-ORDER-ID
+               WS-CALL-QUANTITY
+               WS-CALL-RETURN-CODE
+               WS-CALL-LINE-COUNT
+               WS-CALL-LINE-QTY-TABLE
+               WS-CALL-CORRELATION-ID
+           MOVE WS-CALL-QUANTITY TO WS-SAFE-QUANTITY
+           MOVE WS-CALL-RETURN-CODE TO WS-SAFE-RETURN-CODE
+
+           PERFORM WRITE-COMPARISON-LINE.
+
+       WRITE-COMPARISON-LINE.
+           MOVE WS-CURRENT-ORDER-ID TO WS-RL-ORDER-ID
+           MOVE WS-ENDIAN-QUANTITY TO WS-RL-ENDIAN-QTY
+           MOVE WS-SAFE-QUANTITY TO WS-RL-SAFE-QTY
+           MOVE WS-ENDIAN-RETURN-CODE TO WS-RL-ENDIAN-RC
+           MOVE WS-SAFE-RETURN-CODE TO WS-RL-SAFE-RC
+
+           IF WS-ENDIAN-QUANTITY NOT = WS-SAFE-QUANTITY
+                   OR WS-ENDIAN-RETURN-CODE NOT = WS-SAFE-RETURN-CODE
+               MOVE "MISMATCH" TO WS-RL-FLAG
+               ADD 1 TO WS-MISMATCH-COUNT
+           ELSE
+               MOVE "OK" TO WS-RL-FLAG
+           END-IF
+
+           MOVE SPACES TO COMPARISON-REPORT-LINE
+           STRING WS-RL-ORDER-ID    DELIMITED BY SIZE
+                  "  "              DELIMITED BY SIZE
+                  WS-RL-ENDIAN-QTY  DELIMITED BY SIZE
+                  "  "              DELIMITED BY SIZE
+                  WS-RL-SAFE-QTY    DELIMITED BY SIZE
+                  "  "              DELIMITED BY SIZE
+                  WS-RL-ENDIAN-RC   DELIMITED BY SIZE
+                  "  "              DELIMITED BY SIZE
+                  WS-RL-SAFE-RC     DELIMITED BY SIZE
+                  "  "              DELIMITED BY SIZE
+                  WS-RL-FLAG        DELIMITED BY SIZE
+               INTO COMPARISON-REPORT-LINE
+           END-STRING
+           WRITE COMPARISON-REPORT-LINE.
+
+       WRITE-REPORT-HEADER.
+           MOVE "ORDER-ID  ENDIAN-QTY  SAFE-QTY  ENDIAN-RC  SAFE-RC"
+               TO COMPARISON-REPORT-LINE
+           WRITE COMPARISON-REPORT-LINE
+           MOVE ALL "-" TO COMPARISON-REPORT-LINE
+           WRITE COMPARISON-REPORT-LINE.
+
+       WRITE-REPORT-SUMMARY.
+           MOVE SPACES TO COMPARISON-REPORT-LINE
+           WRITE COMPARISON-REPORT-LINE
+           STRING "RECORDS READ: "   DELIMITED BY SIZE
+                  WS-RECORDS-READ    DELIMITED BY SIZE
+               INTO COMPARISON-REPORT-LINE
+           END-STRING
+           WRITE COMPARISON-REPORT-LINE
+           STRING "MISMATCHES:   "   DELIMITED BY SIZE
+                  WS-MISMATCH-COUNT  DELIMITED BY SIZE
+               INTO COMPARISON-REPORT-LINE
+           END-STRING
+           WRITE COMPARISON-REPORT-LINE.
