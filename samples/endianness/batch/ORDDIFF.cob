@@ -0,0 +1,177 @@
+      ******************************************************************
+      * ORDDIFF.cob — Live Side-by-Side Diff Harness
+      *                ENDIAN02-CALLED vs SAFE02-CALLED
+      *
+      * PURPOSE:
+      *   For one ORDER-ID, CALLs both the buggy pattern
+      *   (ENDIAN02-CALLED) and the correct pattern (SAFE02-CALLED)
+      *   against the same live Oracle session and prints a
+      *   side-by-side byte diff of the raw QUANTITY and RETURN-CODE
+      *   each one hands back. Proving "the buggy version really does
+      *   corrupt data against a real Oracle instance, not just in the
+      *   comments" otherwise means manually wiring up two separate
+      *   test runs; this gives migration sign-off demos one program
+      *   that shows the corruption live.
+      *
+      *   Unlike ORDCMPR.cob (which drives hundreds of orders from an
+      *   extract file for a batch go/no-go report), this is a
+      *   single-order interactive/demo harness — the ORDER-ID comes
+      *   from an environment variable, the same convention PLATCHK.cob
+      *   uses for its expected-OS setting, rather than an extract
+      *   file.
+      *
+      * INPUT: ORDDIFF_ORDER_ID environment variable (numeric).
+      *
+      * COMPILE: BINARY(BE) on Linux x86, same as the CALLED modules.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDDIFF.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *> ORDER-ID for this diff run, supplied by the operator/demo
+      *> script via an environment variable rather than hardcoded.
+       01  WS-ORDER-ID-PARM           PIC 9(9) VALUE ZEROS.
+
+      *> Parameters passed BY REFERENCE to each CALLED module — both
+      *> modules expect COMP fields (big-endian under BINARY(BE)).
+       01  WS-CALL-ORDER-ID           PIC S9(9) COMP.
+       01  WS-CALL-QUANTITY           PIC S9(9) COMP.
+       01  WS-CALL-RETURN-CODE        PIC S9(4) COMP.
+
+       01  WS-CALL-LINE-COUNT         PIC 9(4) COMP.
+       01  WS-CALL-LINE-QTY-TABLE.
+           05  WS-CALL-LINE-QTY       PIC S9(9) COMP
+                                       OCCURS 1 TO 50 TIMES
+                                       DEPENDING ON WS-CALL-LINE-COUNT.
+
+      *> Tags both calls so this demo run can be grepped across MQ,
+      *> COBOL, and Oracle logs by one ID, the same as any other
+      *> caller of these modules.
+       01  WS-CALL-CORRELATION-ID     PIC X(20).
+
+      *> Raw bytes returned by each module, captured right after its
+      *> CALL returns, before anything else can touch them.
+       01  WS-ENDIAN-QUANTITY         PIC S9(9) COMP.
+       01  WS-ENDIAN-QTY-BYTES REDEFINES WS-ENDIAN-QUANTITY.
+           05  WS-EQ-BYTE-1           PIC X(1).
+           05  WS-EQ-BYTE-2           PIC X(1).
+           05  WS-EQ-BYTE-3           PIC X(1).
+           05  WS-EQ-BYTE-4           PIC X(1).
+       01  WS-ENDIAN-RETURN-CODE      PIC S9(4) COMP.
+       01  WS-ENDIAN-RC-BYTES REDEFINES WS-ENDIAN-RETURN-CODE.
+           05  WS-ER-BYTE-1           PIC X(1).
+           05  WS-ER-BYTE-2           PIC X(1).
+
+       01  WS-SAFE-QUANTITY           PIC S9(9) COMP.
+       01  WS-SAFE-QTY-BYTES REDEFINES WS-SAFE-QUANTITY.
+           05  WS-SQ-BYTE-1           PIC X(1).
+           05  WS-SQ-BYTE-2           PIC X(1).
+           05  WS-SQ-BYTE-3           PIC X(1).
+           05  WS-SQ-BYTE-4           PIC X(1).
+       01  WS-SAFE-RETURN-CODE        PIC S9(4) COMP.
+       01  WS-SAFE-RC-BYTES REDEFINES WS-SAFE-RETURN-CODE.
+           05  WS-SR-BYTE-1           PIC X(1).
+           05  WS-SR-BYTE-2           PIC X(1).
+
+       01  WS-QTY-FLAG                PIC X(9).
+       01  WS-RC-FLAG                 PIC X(9).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM ACCEPT-ORDER-ID
+           PERFORM CALL-ENDIAN02-CALLED
+           PERFORM CALL-SAFE02-CALLED
+           PERFORM DISPLAY-SIDE-BY-SIDE-DIFF
+           STOP RUN.
+
+      *> No expected-value check here, unlike PLATCHK — an order ID of
+      *> zero just means the operator didn't set the variable, and the
+      *> CALLED modules' own VALIDATE-INPUT will reject it cleanly.
+       ACCEPT-ORDER-ID.
+           ACCEPT WS-ORDER-ID-PARM FROM ENVIRONMENT "ORDDIFF_ORDER_ID"
+           DISPLAY "Diffing ORDER-ID: " WS-ORDER-ID-PARM.
+
+       CALL-ENDIAN02-CALLED.
+           MOVE WS-ORDER-ID-PARM TO WS-CALL-ORDER-ID
+           MOVE ZERO TO WS-CALL-QUANTITY
+           MOVE ZERO TO WS-CALL-RETURN-CODE
+           MOVE ZERO TO WS-CALL-LINE-COUNT
+           MOVE SPACES TO WS-CALL-CORRELATION-ID
+           STRING "ORDDIFF-E-" DELIMITED BY SIZE
+                  WS-ORDER-ID-PARM DELIMITED BY SIZE
+               INTO WS-CALL-CORRELATION-ID
+           END-STRING
+
+           CALL "ENDIAN02-CALLED" USING
+               WS-CALL-ORDER-ID
+               WS-CALL-QUANTITY
+               WS-CALL-RETURN-CODE
+               WS-CALL-LINE-COUNT
+               WS-CALL-LINE-QTY-TABLE
+               WS-CALL-CORRELATION-ID
+
+           MOVE WS-CALL-QUANTITY TO WS-ENDIAN-QUANTITY
+           MOVE WS-CALL-RETURN-CODE TO WS-ENDIAN-RETURN-CODE.
+
+       CALL-SAFE02-CALLED.
+           MOVE WS-ORDER-ID-PARM TO WS-CALL-ORDER-ID
+           MOVE ZERO TO WS-CALL-QUANTITY
+           MOVE ZERO TO WS-CALL-RETURN-CODE
+           MOVE ZERO TO WS-CALL-LINE-COUNT
+           MOVE SPACES TO WS-CALL-CORRELATION-ID
+           STRING "ORDDIFF-S-" DELIMITED BY SIZE
+                  WS-ORDER-ID-PARM DELIMITED BY SIZE
+               INTO WS-CALL-CORRELATION-ID
+           END-STRING
+
+           CALL "SAFE02-CALLED" USING
+               WS-CALL-ORDER-ID
+               WS-CALL-QUANTITY
+               WS-CALL-RETURN-CODE
+               WS-CALL-LINE-COUNT
+               WS-CALL-LINE-QTY-TABLE
+               WS-CALL-CORRELATION-ID
+
+           MOVE WS-CALL-QUANTITY TO WS-SAFE-QUANTITY
+           MOVE WS-CALL-RETURN-CODE TO WS-SAFE-RETURN-CODE.
+
+       DISPLAY-SIDE-BY-SIDE-DIFF.
+           IF WS-ENDIAN-QUANTITY = WS-SAFE-QUANTITY
+               MOVE "MATCH" TO WS-QTY-FLAG
+           ELSE
+               MOVE "DIFFER" TO WS-QTY-FLAG
+           END-IF
+
+           IF WS-ENDIAN-RETURN-CODE = WS-SAFE-RETURN-CODE
+               MOVE "MATCH" TO WS-RC-FLAG
+           ELSE
+               MOVE "DIFFER" TO WS-RC-FLAG
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "=== QUANTITY: ENDIAN02-CALLED vs SAFE02-CALLED ==="
+           DISPLAY "ENDIAN02 value: " WS-ENDIAN-QUANTITY
+               " bytes: " FUNCTION HEX-OF(WS-EQ-BYTE-1)
+               " " FUNCTION HEX-OF(WS-EQ-BYTE-2)
+               " " FUNCTION HEX-OF(WS-EQ-BYTE-3)
+               " " FUNCTION HEX-OF(WS-EQ-BYTE-4)
+           DISPLAY "SAFE02   value: " WS-SAFE-QUANTITY
+               " bytes: " FUNCTION HEX-OF(WS-SQ-BYTE-1)
+               " " FUNCTION HEX-OF(WS-SQ-BYTE-2)
+               " " FUNCTION HEX-OF(WS-SQ-BYTE-3)
+               " " FUNCTION HEX-OF(WS-SQ-BYTE-4)
+           DISPLAY "QUANTITY: " WS-QTY-FLAG
+
+           DISPLAY " "
+           DISPLAY "=== RETURN-CODE: ENDIAN02-CALLED vs SAFE02-CALLED ="
+           DISPLAY "ENDIAN02 value: " WS-ENDIAN-RETURN-CODE
+               " bytes: " FUNCTION HEX-OF(WS-ER-BYTE-1)
+               " " FUNCTION HEX-OF(WS-ER-BYTE-2)
+           DISPLAY "SAFE02   value: " WS-SAFE-RETURN-CODE
+               " bytes: " FUNCTION HEX-OF(WS-SR-BYTE-1)
+               " " FUNCTION HEX-OF(WS-SR-BYTE-2)
+           DISPLAY "RETURN-CODE: " WS-RC-FLAG.
